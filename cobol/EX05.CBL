@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG05.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    PC.
+       OBJECT-COMPUTER.    PC.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSOC1 ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUMSOC1.
+           SELECT CARTAS  ASSIGN TO DISK.
+           SELECT RUNLOG  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM03AT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PARM03AT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADSOC1
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01  REGCAD1.
+           02 CODPAG1       PIC 9(02).
+           02 NUMSOC1       PIC 9(06).
+           02 NOMSOC1       PIC X(20).
+           02 VAL1          PIC 9(09)V99.
+           02 DATAVENC1     PIC 9(08).
+       FD  CARTAS LABEL RECORD OMITTED.
+       01  REGCARTA         PIC X(80).
+       FD  RUNLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+       01  REGRUNLOG.
+           02 RL-PROGRAMA   PIC X(08).
+           02 RL-DATA       PIC 9(08).
+           02 RL-HORAINI    PIC 9(08).
+           02 RL-HORAFIM    PIC 9(08).
+           02 RL-ELAPSED    PIC 9(07).
+           02 RL-QTDE       PIC 9(07).
+       FD  PARM03AT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PARM03AT.DAT".
+       01  REGPARM03AT.
+           02 PARM-PERC-ATRASO PIC 9(01)V99.
+
+       WORKING-STORAGE SECTION.
+       77  FIMARQ           PIC X(03) VALUE "NAO".
+       77  CT-CARTAS        PIC 9(05) VALUE ZEROS.
+       77  CT-LIDOS         PIC 9(05) VALUE ZEROS.
+       77  WS-DATA-EXEC     PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-INI      PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM      PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED       PIC 9(07) VALUE ZEROS.
+       77  WS-FS-PARM03AT   PIC X(02) VALUE SPACES.
+       77  WS-PERC-ATRASO   PIC 9(01)V99 VALUE ZEROS.
+       77  WS-VAL-ATUALIZ   PIC 9(09)V99 VALUE ZEROS.
+       01  LC-BRANCO.
+                 03 FILLER  PIC X(80) VALUE SPACES.
+       01  LC-TITULO.
+                 03 FILLER  PIC X(20) VALUE SPACES.
+                 03 FILLER  PIC X(25) VALUE
+                             "AVISO DE COBRANCA".
+       01  LC-DESTINO.
+                 03 FILLER  PIC X(05) VALUE "PARA:".
+                 03 LC-NOME PIC X(20) VALUE SPACES.
+                 03 FILLER  PIC X(12) VALUE " SOCIO NUM.".
+                 03 LC-NUM  PIC ZZZ.ZZ9 VALUE ZEROS.
+       01  LC-CORPO1.
+                 03 FILLER  PIC X(80) VALUE
+             "PREZADO(A) SOCIO(A), CONSTA EM NOSSOS REGISTROS UM DEBITO".
+       01  LC-CORPO2.
+                 03 FILLER  PIC X(24) VALUE "EM ABERTO NO VALOR DE R$".
+                 03 LC-VALOR PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+                 03 FILLER  PIC X(19) VALUE " COM VENCIMENTO EM".
+                 03 LC-VENC  PIC 9(02)/9(02)/9(04) VALUE ZEROS.
+       01  LC-CORPO3.
+                 03 FILLER  PIC X(80) VALUE
+             "FAVOR REGULARIZAR SUA SITUACAO O MAIS BREVE POSSIVEL.".
+       01  LC-RODAPE.
+                 03 FILLER  PIC X(30) VALUE
+                             "DEPARTAMENTO DE COBRANCA".
+       01  LC-TOTAL.
+                 03 FILLER  PIC X(25) VALUE
+                             "TOTAL DE CARTAS EMITIDAS:".
+                 03 LC-QTDE  PIC ZZ.ZZ9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INI  FROM TIME.
+           PERFORM LE-PARAMETRO-ATRASO.
+           OPEN INPUT CADSOC1 OUTPUT CARTAS.
+           PERFORM LEITURA.
+           PERFORM PRINCIPAL
+                   UNTIL FIMARQ EQUAL "SIM".
+           MOVE CT-CARTAS TO LC-QTDE.
+           WRITE REGCARTA FROM LC-TOTAL AFTER ADVANCING 2 LINES.
+           PERFORM TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-RUNLOG.
+           CLOSE CADSOC1 CARTAS.
+           STOP RUN.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG05 - TOTAIS DE CONTROLE".
+           DISPLAY "REGISTROS LIDOS........: " CT-LIDOS.
+           DISPLAY "CARTAS EMITIDAS........: " CT-CARTAS.
+
+       LE-PARAMETRO-ATRASO.
+           MOVE SPACES TO WS-FS-PARM03AT.
+           OPEN INPUT PARM03AT.
+           IF  WS-FS-PARM03AT EQUAL "35"
+               MOVE ZEROS TO REGPARM03AT
+           ELSE
+               READ PARM03AT
+                           AT END
+                                 MOVE ZEROS TO REGPARM03AT
+               END-READ
+               CLOSE PARM03AT.
+           MOVE PARM-PERC-ATRASO TO WS-PERC-ATRASO.
+
+       GRAVA-RUNLOG.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+           OPEN EXTEND RUNLOG.
+           MOVE "PRG05"       TO RL-PROGRAMA.
+           MOVE WS-DATA-EXEC  TO RL-DATA.
+           MOVE WS-HORA-INI   TO RL-HORAINI.
+           MOVE WS-HORA-FIM   TO RL-HORAFIM.
+           MOVE WS-ELAPSED    TO RL-ELAPSED.
+           MOVE CT-CARTAS     TO RL-QTDE.
+           WRITE REGRUNLOG.
+           CLOSE RUNLOG.
+
+       LEITURA.
+           READ CADSOC1
+                       AT END
+                             MOVE "SIM" TO FIMARQ
+                       NOT AT END
+                             ADD 1 TO CT-LIDOS.
+       PRINCIPAL.
+           PERFORM GERA-CARTA.
+           PERFORM LEITURA.
+
+       GERA-CARTA.
+           IF  CODPAG1 EQUAL 2
+               MOVE NOMSOC1 TO LC-NOME
+               MOVE NUMSOC1 TO LC-NUM
+               COMPUTE WS-VAL-ATUALIZ = VAL1 * (1 + WS-PERC-ATRASO)
+               MOVE WS-VAL-ATUALIZ TO LC-VALOR
+               MOVE DATAVENC1(1:4) TO LC-VENC(7:4)
+               MOVE DATAVENC1(5:2) TO LC-VENC(4:2)
+               MOVE DATAVENC1(7:2) TO LC-VENC(1:2)
+               WRITE REGCARTA FROM LC-BRANCO AFTER ADVANCING PAGE
+               WRITE REGCARTA FROM LC-TITULO AFTER ADVANCING 2 LINES
+               WRITE REGCARTA FROM LC-BRANCO AFTER ADVANCING 1 LINE
+               WRITE REGCARTA FROM LC-DESTINO AFTER ADVANCING 1 LINE
+               WRITE REGCARTA FROM LC-BRANCO AFTER ADVANCING 1 LINE
+               WRITE REGCARTA FROM LC-CORPO1 AFTER ADVANCING 1 LINE
+               WRITE REGCARTA FROM LC-CORPO2 AFTER ADVANCING 1 LINE
+               WRITE REGCARTA FROM LC-BRANCO AFTER ADVANCING 1 LINE
+               WRITE REGCARTA FROM LC-CORPO3 AFTER ADVANCING 1 LINE
+               WRITE REGCARTA FROM LC-BRANCO AFTER ADVANCING 2 LINES
+               WRITE REGCARTA FROM LC-RODAPE AFTER ADVANCING 1 LINE
+               ADD 1 TO CT-CARTAS.
+
