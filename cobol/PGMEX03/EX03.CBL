@@ -17,14 +17,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT   PARM03 ASSIGN    TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL
+           FILE STATUS IS WS-FS-PARM03.
+
            SELECT   CAD-ENT ASSIGN    TO    DISK
-           ORGANIZATION IS  LINE      SEQUENTIAL.
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  COD-ENT.
 
            SELECT    CAD-SAI ASSIGN   TO      DISK
            ORGANIZATION IS  LINE      SEQUENTIAL.
+
+           SELECT    CAD-SAI2 ASSIGN  TO      DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
+           SELECT    RUNLOG  ASSIGN   TO      DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
+       FD  PARM03
+           LABEL  RECORD     ARE     STANDARD
+           VALUE  OF FILE-ID IS     "PARM03.DAT".
+       01  REG-PARM03.
+             02 PARM-SEXO-ENT  PIC X(01).
        FD  CAD-ENT
            LABEL  RECORD     ARE     STANDARD
            VALUE  OF FILE-ID IS     "CAD-ENT3.DAT".
@@ -40,14 +57,46 @@
        01   REG-SAI.
             03 COD-SAI        PIC 9(04).
             03 NOME-SAI       PIC X(030).
+            03 SEXO-SAI       PIC X(01).
+       FD  CAD-SAI2
+           LABEL  RECORD      ARE   STANDARD
+           VALUE  OF FILE-ID  IS    "CAD-SAIO3.DAT".
+
+       01   REG-SAI2.
+            03 COD-SAI2       PIC 9(04).
+            03 NOME-SAI2      PIC X(030).
+            03 SEXO-SAI2      PIC X(01).
+       FD  RUNLOG
+           LABEL  RECORD     ARE     STANDARD
+           VALUE  OF FILE-ID IS     "RUNLOG.DAT".
+       01  REG-RUNLOG.
+            03 RL-PROGRAMA    PIC X(08).
+            03 RL-DATA        PIC 9(08).
+            03 RL-HORAINI     PIC 9(08).
+            03 RL-HORAFIM     PIC 9(08).
+            03 RL-ELAPSED     PIC 9(07).
+            03 RL-QTDE        PIC 9(07).
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ    PIC X(03)     VALUE   "NAO".
+       77  WS-FS-PARM03 PIC X(02)   VALUE   SPACES.
+       77  WS-PARM-SEXO PIC X(01)   VALUE   "F".
+       77  WS-SEXO-ENT-UP PIC X(01) VALUE   SPACES.
+       77  CT-LIDOS     PIC 9(05)   VALUE   ZEROS.
+       77  CT-GRAVADOS  PIC 9(05)   VALUE   ZEROS.
+       77  CT-GRAVADOS2 PIC 9(05)   VALUE   ZEROS.
+       77  WS-DATA-EXEC PIC 9(08)   VALUE   ZEROS.
+       77  WS-HORA-INI  PIC 9(08)   VALUE   ZEROS.
+       77  WS-HORA-FIM  PIC 9(08)   VALUE   ZEROS.
+       77  WS-ELAPSED   PIC 9(07)   VALUE   ZEROS.
        PROCEDURE                     DIVISION.
-       
+
        PGM-EXEMPLO00.
 
+         ACCEPT      WS-DATA-EXEC   FROM   DATE   YYYYMMDD.
+         ACCEPT      WS-HORA-INI    FROM   TIME.
+	 PERFORM    LE-PARAMETRO.
 	 PERFORM    INICIO.
 
 	 PERFORM    PRINCIPAL 
@@ -55,11 +104,30 @@
       	 
 	 PERFORM   TERMINO.
 	  
-            STOP RUN.
+            GOBACK.
+       LE-PARAMETRO.
+
+          MOVE   SPACES   TO   WS-FS-PARM03.
+          OPEN INPUT        PARM03.
+          IF   WS-FS-PARM03   EQUAL   "35"
+               MOVE    SPACES   TO   REG-PARM03
+          ELSE
+               READ PARM03
+                         AT END
+                         MOVE    SPACES   TO   REG-PARM03
+               END-READ
+               CLOSE       PARM03.
+          IF   PARM-SEXO-ENT   NOT EQUAL   SPACES
+               MOVE   PARM-SEXO-ENT   TO   WS-PARM-SEXO.
+          INSPECT   WS-PARM-SEXO   CONVERTING
+                    "abcdefghijklmnopqrstuvwxyz"
+                 TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
        INICIO.
 
           OPEN INPUT        CAD-ENT
-               OUTPUT       CAD-SAI.
+               OUTPUT       CAD-SAI
+                            CAD-SAI2.
 
           PERFORM       LEITURA.      
 
@@ -67,8 +135,10 @@
        LEITURA.
 
           READ CAD-ENT
-                    AT END 
-                    MOVE    "SIM"    TO   FIM-ARQ.
+                    AT END
+                    MOVE    "SIM"    TO   FIM-ARQ
+                    NOT AT END
+                    ADD     1        TO   CT-LIDOS.
        PRINCIPAL.
 
 	  PERFORM             SELECAO.
@@ -77,17 +147,55 @@
 
        SELECAO.
 
-          IF    SEXO-ENT   EQUAL     "F" OR "f"
-	        PERFORM      GRAVACAO.
+          MOVE        SEXO-ENT       TO   WS-SEXO-ENT-UP.
+          INSPECT     WS-SEXO-ENT-UP      CONVERTING
+                      "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+          IF    WS-SEXO-ENT-UP   EQUAL     WS-PARM-SEXO
+	        PERFORM      GRAVACAO
+          ELSE
+                PERFORM      GRAVACAO-OUTROS.
        GRAVACAO.
 
           MOVE      COD-ENT   TO          COD-SAI.
           MOVE      NOME-ENT  TO          NOME-SAI.
+          MOVE      SEXO-ENT  TO          SEXO-SAI.
           WRITE     REG-SAI.
+          ADD       1         TO          CT-GRAVADOS.
+
+       GRAVACAO-OUTROS.
+
+          MOVE      COD-ENT   TO          COD-SAI2.
+          MOVE      NOME-ENT  TO          NOME-SAI2.
+          MOVE      SEXO-ENT  TO          SEXO-SAI2.
+          WRITE     REG-SAI2.
+          ADD       1         TO          CT-GRAVADOS2.
 
 
         TERMINO.
+           DISPLAY     "EX03 - TOTAIS DE CONTROLE".
+           DISPLAY     "REGISTROS LIDOS........: " CT-LIDOS.
+           DISPLAY     "REGISTROS GRAVADOS.....: " CT-GRAVADOS.
+           DISPLAY     "REGISTROS GRAVADOS OUT.: " CT-GRAVADOS2.
+           IF          CT-LIDOS     EQUAL    ZERO
+                       MOVE 8       TO       RETURN-CODE.
+           PERFORM     GRAVA-RUNLOG.
            CLOSE       CAD-ENT
-                       CAD-SAI.
+                       CAD-SAI
+                       CAD-SAI2.
+
+       GRAVA-RUNLOG.
+
+           ACCEPT      WS-HORA-FIM    FROM    TIME.
+           COMPUTE     WS-ELAPSED  =  WS-HORA-FIM - WS-HORA-INI.
+           OPEN        EXTEND         RUNLOG.
+           MOVE        "EX03"         TO      RL-PROGRAMA.
+           MOVE        WS-DATA-EXEC   TO      RL-DATA.
+           MOVE        WS-HORA-INI    TO      RL-HORAINI.
+           MOVE        WS-HORA-FIM    TO      RL-HORAFIM.
+           MOVE        WS-ELAPSED     TO      RL-ELAPSED.
+           COMPUTE     RL-QTDE     =  CT-GRAVADOS + CT-GRAVADOS2.
+           WRITE       REG-RUNLOG.
+           CLOSE       RUNLOG.
                       
 
