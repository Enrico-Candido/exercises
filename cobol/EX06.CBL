@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG06.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    PC.
+       OBJECT-COMPUTER.    PC.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELSEXO ASSIGN TO DISK.
+           SELECT RUNLOG  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALMASC  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALFEM   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALMASCS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALFEMS  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALSORT  ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADENT
+                 LABEL RECORDS STANDARD
+                 VALUE OF FILE-ID IS "CADENT.DAT".
+       01  REGCAD.
+                    02 CODIGO     PIC 9(07).
+                    02 NOME       PIC X(25).
+                    02 SALARIO    PIC 9(05)V99.
+                    02 SEXO       PIC X(01).
+       FD  RELSEXO LABEL RECORD OMITTED.
+       01  REGRELSEXO            PIC X(80).
+       FD  RUNLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+       01  REGRUNLOG.
+           02 RL-PROGRAMA   PIC X(08).
+           02 RL-DATA       PIC 9(08).
+           02 RL-HORAINI    PIC 9(08).
+           02 RL-HORAFIM    PIC 9(08).
+           02 RL-ELAPSED    PIC 9(07).
+           02 RL-QTDE       PIC 9(07).
+       FD  SALMASC  LABEL RECORD OMITTED.
+       01  REGSALMASC.
+           02 SM-SALARIO    PIC 9(05)V99.
+       FD  SALFEM   LABEL RECORD OMITTED.
+       01  REGSALFEM.
+           02 SF-SALARIO    PIC 9(05)V99.
+       FD  SALMASCS LABEL RECORD OMITTED.
+       01  REGSALMASCS.
+           02 SMS-SALARIO   PIC 9(05)V99.
+       FD  SALFEMS  LABEL RECORD OMITTED.
+       01  REGSALFEMS.
+           02 SFS-SALARIO   PIC 9(05)V99.
+       SD  SALSORT.
+       01  REGSALSORT.
+           02 SS-SALARIO    PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       77  FIMARQ                PIC X(03) VALUE "NAO".
+       77  WS-DATA-EXEC          PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-INI           PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM           PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED            PIC 9(07) VALUE ZEROS.
+       77  CT-MASC                PIC 9(05) VALUE ZEROS.
+       77  CT-FEM                 PIC 9(05) VALUE ZEROS.
+       77  CT-LIDOS                PIC 9(05) VALUE ZEROS.
+       77  SAL-MASC                PIC 9(08)V99 VALUE ZEROS.
+       77  SAL-FEM                 PIC 9(08)V99 VALUE ZEROS.
+       77  MED-MASC                PIC 9(07)V99 VALUE ZEROS.
+       77  MED-FEM                 PIC 9(07)V99 VALUE ZEROS.
+       77  DIFERENCA                PIC S9(07)V99 VALUE ZEROS.
+       77  MEDIANA-MASC             PIC 9(07)V99 VALUE ZEROS.
+       77  MEDIANA-FEM              PIC 9(07)V99 VALUE ZEROS.
+       77  WS-POS1                  PIC 9(05) VALUE ZEROS.
+       77  WS-POS2                  PIC 9(05) VALUE ZEROS.
+       77  WS-CONTADOR              PIC 9(05) VALUE ZEROS.
+       77  WS-VAL1                  PIC 9(05)V99 VALUE ZEROS.
+       77  WS-VAL2                  PIC 9(05)V99 VALUE ZEROS.
+       77  DIFERENCA-MEDIANA        PIC S9(07)V99 VALUE ZEROS.
+       01  REL-TITULO.
+                 02 FILLER         PIC X(45) VALUE
+                            "COMPARATIVO SALARIAL ENTRE OS SEXOS".
+       01  REL-CAB.
+                 02 FILLER         PIC X(20) VALUE "SEXO".
+                 02 FILLER         PIC X(15) VALUE "QUANTIDADE".
+                 02 FILLER         PIC X(20) VALUE "MEDIA SALARIAL".
+                 02 FILLER         PIC X(20) VALUE "MEDIANA SALARIAL".
+       01  REL-MASC.
+                 02 FILLER         PIC X(20) VALUE "MASCULINO".
+                 02 RM-QTDE        PIC ZZ.ZZ9 VALUE ZEROS.
+                 02 FILLER         PIC X(05) VALUE SPACES.
+                 02 RM-MEDIA       PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+                 02 FILLER         PIC X(05) VALUE SPACES.
+                 02 RM-MEDIANA     PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       01  REL-FEM.
+                 02 FILLER         PIC X(20) VALUE "FEMININO".
+                 02 RF-QTDE        PIC ZZ.ZZ9 VALUE ZEROS.
+                 02 FILLER         PIC X(05) VALUE SPACES.
+                 02 RF-MEDIA       PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+                 02 FILLER         PIC X(05) VALUE SPACES.
+                 02 RF-MEDIANA     PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       01  REL-DIFERENCA.
+                 02 FILLER         PIC X(35) VALUE
+                            "DIFERENCA (MASCULINO - FEMININO):".
+                 02 RD-VALOR       PIC -Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       01  REL-DIFERENCA-MEDIANA.
+                 02 FILLER         PIC X(35) VALUE
+                            "DIFERENCA DE MEDIANAS (MASC-FEM):".
+                 02 RDM-VALOR      PIC -Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INI  FROM TIME.
+           OPEN INPUT CADENT OUTPUT RELSEXO SALMASC SALFEM.
+           PERFORM LEITURA.
+           PERFORM PRINCIPAL
+                   UNTIL FIMARQ EQUAL "SIM".
+           CLOSE SALMASC SALFEM.
+           PERFORM CALCULA-MEDIAS.
+           PERFORM CALCULA-MEDIANAS.
+           PERFORM IMPRIME-COMPARATIVO.
+           PERFORM TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-RUNLOG.
+           CLOSE CADENT RELSEXO.
+           STOP RUN.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG06 - TOTAIS DE CONTROLE".
+           DISPLAY "REGISTROS LIDOS........: " CT-LIDOS.
+           DISPLAY "MASCULINO..............: " CT-MASC.
+           DISPLAY "FEMININO...............: " CT-FEM.
+
+       GRAVA-RUNLOG.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+           OPEN EXTEND RUNLOG.
+           MOVE "PRG06"       TO RL-PROGRAMA.
+           MOVE WS-DATA-EXEC  TO RL-DATA.
+           MOVE WS-HORA-INI   TO RL-HORAINI.
+           MOVE WS-HORA-FIM   TO RL-HORAFIM.
+           MOVE WS-ELAPSED    TO RL-ELAPSED.
+           MOVE CT-LIDOS      TO RL-QTDE.
+           WRITE REGRUNLOG.
+           CLOSE RUNLOG.
+
+       LEITURA.
+           READ CADENT
+                      AT END
+                             MOVE "SIM" TO FIMARQ
+                      NOT AT END
+                             ADD 1 TO CT-LIDOS.
+       PRINCIPAL.
+           PERFORM ACUMULA-SEXO.
+           PERFORM LEITURA.
+
+       ACUMULA-SEXO.
+           IF  SEXO EQUAL "F"
+               ADD 1 TO CT-FEM
+               COMPUTE SAL-FEM = SAL-FEM + SALARIO
+               MOVE SALARIO TO SF-SALARIO
+               WRITE REGSALFEM
+           ELSE
+               ADD 1 TO CT-MASC
+               COMPUTE SAL-MASC = SAL-MASC + SALARIO
+               MOVE SALARIO TO SM-SALARIO
+               WRITE REGSALMASC.
+
+       CALCULA-MEDIAS.
+           IF  CT-MASC GREATER ZERO
+               COMPUTE MED-MASC = SAL-MASC / CT-MASC.
+           IF  CT-FEM GREATER ZERO
+               COMPUTE MED-FEM = SAL-FEM / CT-FEM.
+           COMPUTE DIFERENCA = MED-MASC - MED-FEM.
+
+       CALCULA-MEDIANAS.
+           PERFORM CALCULA-MEDIANA-MASC.
+           PERFORM CALCULA-MEDIANA-FEM.
+           COMPUTE DIFERENCA-MEDIANA = MEDIANA-MASC - MEDIANA-FEM.
+
+       CALCULA-MEDIANA-MASC.
+           IF  CT-MASC GREATER ZERO
+               SORT SALSORT ASCENDING KEY SS-SALARIO
+                    USING SALMASC GIVING SALMASCS
+               COMPUTE WS-POS1 = (CT-MASC + 1) / 2
+               COMPUTE WS-POS2 = (CT-MASC / 2) + 1
+               MOVE ZEROS TO WS-VAL1 WS-VAL2
+               OPEN INPUT SALMASCS
+               PERFORM LE-SALMASCS
+               PERFORM ACHA-MEDIANA-MASC
+                       VARYING WS-CONTADOR FROM 1 BY 1
+                       UNTIL WS-CONTADOR GREATER CT-MASC
+               CLOSE SALMASCS
+               COMPUTE MEDIANA-MASC ROUNDED =
+                       (WS-VAL1 + WS-VAL2) / 2.
+
+       LE-SALMASCS.
+           READ SALMASCS
+                       AT END
+                             CONTINUE.
+
+       ACHA-MEDIANA-MASC.
+           IF  WS-CONTADOR EQUAL WS-POS1
+               MOVE SMS-SALARIO TO WS-VAL1.
+           IF  WS-CONTADOR EQUAL WS-POS2
+               MOVE SMS-SALARIO TO WS-VAL2.
+           PERFORM LE-SALMASCS.
+
+       CALCULA-MEDIANA-FEM.
+           IF  CT-FEM GREATER ZERO
+               SORT SALSORT ASCENDING KEY SS-SALARIO
+                    USING SALFEM GIVING SALFEMS
+               COMPUTE WS-POS1 = (CT-FEM + 1) / 2
+               COMPUTE WS-POS2 = (CT-FEM / 2) + 1
+               MOVE ZEROS TO WS-VAL1 WS-VAL2
+               OPEN INPUT SALFEMS
+               PERFORM LE-SALFEMS
+               PERFORM ACHA-MEDIANA-FEM
+                       VARYING WS-CONTADOR FROM 1 BY 1
+                       UNTIL WS-CONTADOR GREATER CT-FEM
+               CLOSE SALFEMS
+               COMPUTE MEDIANA-FEM ROUNDED =
+                       (WS-VAL1 + WS-VAL2) / 2.
+
+       LE-SALFEMS.
+           READ SALFEMS
+                       AT END
+                             CONTINUE.
+
+       ACHA-MEDIANA-FEM.
+           IF  WS-CONTADOR EQUAL WS-POS1
+               MOVE SFS-SALARIO TO WS-VAL1.
+           IF  WS-CONTADOR EQUAL WS-POS2
+               MOVE SFS-SALARIO TO WS-VAL2.
+           PERFORM LE-SALFEMS.
+
+       IMPRIME-COMPARATIVO.
+           WRITE REGRELSEXO FROM REL-TITULO AFTER ADVANCING PAGE.
+           WRITE REGRELSEXO FROM REL-CAB AFTER ADVANCING 2 LINES.
+           MOVE CT-MASC TO RM-QTDE
+           MOVE MED-MASC TO RM-MEDIA
+           MOVE MEDIANA-MASC TO RM-MEDIANA
+           WRITE REGRELSEXO FROM REL-MASC AFTER ADVANCING 1 LINE.
+           MOVE CT-FEM TO RF-QTDE
+           MOVE MED-FEM TO RF-MEDIA
+           MOVE MEDIANA-FEM TO RF-MEDIANA
+           WRITE REGRELSEXO FROM REL-FEM AFTER ADVANCING 1 LINE.
+           MOVE DIFERENCA TO RD-VALOR
+           WRITE REGRELSEXO FROM REL-DIFERENCA AFTER ADVANCING 2 LINES.
+           MOVE DIFERENCA-MEDIANA TO RDM-VALOR
+           WRITE REGRELSEXO FROM REL-DIFERENCA-MEDIANA
+                 AFTER ADVANCING 1 LINE.
