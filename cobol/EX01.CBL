@@ -9,33 +9,131 @@
        SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PEDIDOMA ASSIGN   DISK
+           SELECT PARMCHV  ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PARMCHV.
+           SELECT PEDIDOMA ASSIGN   WS-ARQENT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELPEDMA ASSIGN   WS-ARQREL.
+           SELECT PEDVAL   ASSIGN   WS-ARQVAL
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJPED   ASSIGN   WS-ARQREJ
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODMA   ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MARCAMA  ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG   ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DESTCOMPRA ASSIGN DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RELPEDMA ASSIGN   DISK.
            SELECT ARQSORT  ASSIGN   DISK.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  PEDIDOMA
+       FD  PARMCHV
              LABEL RECORDS STANDARD
-             VALUE  OF  FILE-ID   IS  "PEDIDOMA.DAT".
+             VALUE  OF  FILE-ID   IS  "PARM01.DAT".
+       01  REGPARM.
+             05  PARM-CHAVE    PIC X(01).
+
+       FD  PEDIDOMA
+             LABEL RECORDS STANDARD.
        01  REGPEDMA.
              05  CODPR         PIC X(05).
              05  CODMA         PIC X(01).
              05  DESCPR        PIC X(10).
 
-       FD  RELPEDMA LABEL RECORD OMMITED.
+       FD  RELPEDMA LABEL RECORD OMITTED.
        01  REGRELPEDMA         PIC X(80).
-               
+
+       FD  PEDVAL
+             LABEL RECORDS STANDARD.
+       01  REGPEDVAL.
+             05  PVCODPR       PIC X(05).
+             05  PVCODMA       PIC X(01).
+             05  PVDESCPR      PIC X(10).
+
+       FD  REJPED
+             LABEL RECORDS STANDARD.
+       01  REGREJ.
+             05  REJCODPR      PIC X(05).
+             05  REJCODMA      PIC X(01).
+             05  REJDESCPR     PIC X(10).
+             05  REJMOTIVO     PIC X(20).
+
+       FD  PRODMA
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "PRODMA.DAT".
+       01  REGPRODMA.
+             05  PM-CODPROD    PIC X(05).
+             05  PM-DESCPROD   PIC X(10).
+
+       FD  MARCAMA
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "MARCAMA.DAT".
+       01  REGMARCAMA.
+             05  MA-CODMA      PIC X(01).
+
+       FD  RUNLOG
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "RUNLOG.DAT".
+       01  REGRUNLOG.
+             05  RL-PROGRAMA   PIC X(08).
+             05  RL-DATA       PIC 9(08).
+             05  RL-HORAINI    PIC 9(08).
+             05  RL-HORAFIM    PIC 9(08).
+             05  RL-ELAPSED    PIC 9(07).
+             05  RL-QTDE       PIC 9(07).
+
+       FD  DESTCOMPRA
+             LABEL RECORD OMITTED
+             VALUE  OF  FILE-ID   IS  "COMPRAS.DAT".
+       01  REGDESTCOMPRA         PIC X(80).
+
        SD  ARQSORT.
        01  REGSORT.
              05  CODP          PIC X(05).
              05  CODM          PIC X(01).
              05  DESCP         PIC X(10).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        77  FIM                 PIC X(03) VALUE "NAO".
+       77  WS-FS-PARMCHV       PIC X(02) VALUE SPACES.
        77  CTLIN               PIC 99    VALUE 21.
+       77  CHAVE-ANT           PIC X(05) VALUE SPACES.
+       77  CTMARCA             PIC 9(05) VALUE ZEROS.
+       77  CTGERAL             PIC 9(05) VALUE ZEROS.
+       77  WS-MODO             PIC X(01) VALUE "M".
+       77  WS-ARQENT           PIC X(12) VALUE "PEDIDOMA.DAT".
+       77  WS-ARQREL           PIC X(12) VALUE "RELPEDMA.DAT".
+       77  WS-ARQVAL           PIC X(12) VALUE "PEDIDOMA.VAL".
+       77  WS-ARQREJ           PIC X(12) VALUE "REJPEDMA.DAT".
+       77  CHAVE-ATUAL         PIC X(05) VALUE SPACES.
+       77  VAL-FIM              PIC X(03) VALUE "NAO".
+       77  CT-LIDOS             PIC 9(05) VALUE ZEROS.
+       77  CT-VALIDOS           PIC 9(05) VALUE ZEROS.
+       77  CT-REJEITADOS        PIC 9(05) VALUE ZEROS.
+       77  PM-FIM                PIC X(03) VALUE "NAO".
+       77  QT-PRODMA             PIC 9(04) VALUE ZEROS.
+       77  WS-PROD-ACHADO        PIC X(03) VALUE "NAO".
+       77  MA-FIM                PIC X(03) VALUE "NAO".
+       77  QT-MARCAMA            PIC 9(04) VALUE ZEROS.
+       77  WS-MARCA-ACHADO       PIC X(03) VALUE "NAO".
+       77  WS-DATA-EXEC          PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-INI           PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM           PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED            PIC 9(07) VALUE ZEROS.
+       77  RT-FIM                PIC X(03) VALUE "NAO".
+       01  TAB-PRODMA.
+                 04 TAB-PRODMA-OCORR  OCCURS 500 TIMES
+                                      INDEXED BY IX-PRODMA.
+                       05 TAB-PM-CODPROD  PIC X(05).
+                       05 TAB-PM-DESCPROD PIC X(10).
+       01  TAB-MARCAMA.
+                 04 TAB-MARCAMA-OCORR OCCURS 50 TIMES
+                                      INDEXED BY IX-MARCA.
+                       05 TAB-MA-CODMA    PIC X(01).
        01  CAB0.
                  04 FILLER     PIC X(80) VALUE SPACES.
        01  CAB1.
@@ -58,42 +156,238 @@
                  04 PRODUTO    PIC X(05) VALUE ZEROS.
                  04 FILLER     PIC X(10) VALUE SPACES.
                  04 DESCRICAO  PIC X(10) VALUE SPACES.
-  
+       01  SUBTOTAL.
+                 04 FILLER     PIC X(10) VALUE SPACES.
+                 04 LBLQUEBRA  PIC X(16) VALUE "SUBTOTAL MARCA".
+                 04 STMARCA    PIC X(05) VALUE SPACES.
+                 04 FILLER     PIC X(04) VALUE SPACES.
+                 04 STQTDE     PIC ZZ.ZZ9 VALUE ZEROS.
+       01  TOTALGERAL.
+                 04 FILLER     PIC X(30) VALUE
+                                "TOTAL GERAL DE PEDIDOS:".
+                 04 TGQTDE     PIC ZZ.ZZ9 VALUE ZEROS.
+
        PROCEDURE DIVISION.
-       ROTINA-SORT.
-           SORT   ARQSORT   ASCENDING   KEY   CODM
-                          USING     PEDIDOMA
-                          GIVING    PEDIDOMA.
        PRINCIPAL-PROG.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INI  FROM TIME.
+           PERFORM LE-PARAMETRO.
+           PERFORM VALIDACAO.
+           PERFORM ROTINA-SORT.
            OPEN INPUT  PEDIDOMA OUTPUT RELPEDMA.
            PERFORM LER.
            PERFORM PRINCIPAL
                    UNTIL FIM EQUAL "SIM".
+           PERFORM TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-RUNLOG.
            CLOSE PEDIDOMA RELPEDMA.
-           STOP RUN.
+           PERFORM ROTEIA-RELATORIO.
+           GOBACK.
+
+       LE-PARAMETRO.
+           MOVE SPACES TO WS-FS-PARMCHV.
+           OPEN INPUT PARMCHV.
+           IF  WS-FS-PARMCHV EQUAL "35"
+               MOVE "M" TO PARM-CHAVE
+           ELSE
+               READ PARMCHV
+                           AT END
+                                 MOVE "M" TO PARM-CHAVE
+               END-READ
+               CLOSE PARMCHV.
+           IF  PARM-CHAVE EQUAL "P"
+               MOVE "P"            TO WS-MODO
+               MOVE "PEDIDOCP.DAT" TO WS-ARQENT
+               MOVE "RELPEDCP.DAT" TO WS-ARQREL
+               MOVE "PEDIDOCP.VAL" TO WS-ARQVAL
+               MOVE "REJPEDCP.DAT" TO WS-ARQREJ
+               MOVE "SUBTOTAL PRODUTO" TO LBLQUEBRA
+           ELSE
+               MOVE "M"            TO WS-MODO
+               MOVE "PEDIDOMA.DAT" TO WS-ARQENT
+               MOVE "RELPEDMA.DAT" TO WS-ARQREL
+               MOVE "PEDIDOMA.VAL" TO WS-ARQVAL
+               MOVE "REJPEDMA.DAT" TO WS-ARQREJ
+               MOVE "SUBTOTAL MARCA" TO LBLQUEBRA.
+       CARREGA-PRODMA.
+           OPEN INPUT PRODMA.
+           PERFORM CARREGA-PRODMA-LER.
+           PERFORM CARREGA-PRODMA-PRINCIPAL
+                   UNTIL PM-FIM EQUAL "SIM".
+           CLOSE PRODMA.
+       CARREGA-PRODMA-LER.
+           READ PRODMA
+                       AT END
+                             MOVE "SIM" TO PM-FIM.
+       CARREGA-PRODMA-PRINCIPAL.
+           ADD 1 TO QT-PRODMA.
+           MOVE PM-CODPROD  TO TAB-PM-CODPROD(QT-PRODMA).
+           MOVE PM-DESCPROD TO TAB-PM-DESCPROD(QT-PRODMA).
+           PERFORM CARREGA-PRODMA-LER.
+       VALIDA-PRODUTO.
+           MOVE "NAO" TO WS-PROD-ACHADO.
+           SET IX-PRODMA TO 1.
+           SEARCH TAB-PRODMA-OCORR
+               AT END
+                   CONTINUE
+               WHEN TAB-PM-CODPROD(IX-PRODMA) EQUAL CODPR
+                   MOVE "SIM" TO WS-PROD-ACHADO.
+       CARREGA-MARCAMA.
+           OPEN INPUT MARCAMA.
+           PERFORM CARREGA-MARCAMA-LER.
+           PERFORM CARREGA-MARCAMA-PRINCIPAL
+                   UNTIL MA-FIM EQUAL "SIM".
+           CLOSE MARCAMA.
+       CARREGA-MARCAMA-LER.
+           READ MARCAMA
+                       AT END
+                             MOVE "SIM" TO MA-FIM.
+       CARREGA-MARCAMA-PRINCIPAL.
+           ADD 1 TO QT-MARCAMA.
+           MOVE MA-CODMA TO TAB-MA-CODMA(QT-MARCAMA).
+           PERFORM CARREGA-MARCAMA-LER.
+       VALIDA-MARCA.
+           MOVE "NAO" TO WS-MARCA-ACHADO.
+           SET IX-MARCA TO 1.
+           SEARCH TAB-MARCAMA-OCORR
+               AT END
+                   CONTINUE
+               WHEN TAB-MA-CODMA(IX-MARCA) EQUAL CODMA
+                   MOVE "SIM" TO WS-MARCA-ACHADO.
+       VALIDACAO.
+           PERFORM CARREGA-PRODMA.
+           PERFORM CARREGA-MARCAMA.
+           OPEN INPUT PEDIDOMA OUTPUT PEDVAL REJPED.
+           PERFORM VAL-LER.
+           PERFORM VAL-PRINCIPAL
+                   UNTIL VAL-FIM EQUAL "SIM".
+           CLOSE PEDIDOMA PEDVAL REJPED.
+       VAL-LER.
+           READ PEDIDOMA
+                       AT END
+                             MOVE "SIM" TO VAL-FIM.
+       VAL-PRINCIPAL.
+           ADD 1 TO CT-LIDOS.
+           IF  CODPR EQUAL SPACES OR CODMA EQUAL SPACES
+               MOVE CODPR TO REJCODPR
+               MOVE CODMA TO REJCODMA
+               MOVE DESCPR TO REJDESCPR
+               MOVE "CODIGO OU MARCA EM BRANCO" TO REJMOTIVO
+               WRITE REGREJ
+               ADD 1 TO CT-REJEITADOS
+           ELSE
+               PERFORM VALIDA-PRODUTO
+               IF  WS-PROD-ACHADO EQUAL "NAO"
+                   MOVE CODPR TO REJCODPR
+                   MOVE CODMA TO REJCODMA
+                   MOVE DESCPR TO REJDESCPR
+                   MOVE "PRODUTO NAO CADASTRADO" TO REJMOTIVO
+                   WRITE REGREJ
+                   ADD 1 TO CT-REJEITADOS
+               ELSE
+                   PERFORM VALIDA-MARCA
+                   IF  WS-MARCA-ACHADO EQUAL "NAO"
+                       MOVE CODPR TO REJCODPR
+                       MOVE CODMA TO REJCODMA
+                       MOVE DESCPR TO REJDESCPR
+                       MOVE "MARCA NAO CADASTRADA" TO REJMOTIVO
+                       WRITE REGREJ
+                       ADD 1 TO CT-REJEITADOS
+                   ELSE
+                       MOVE CODPR TO PVCODPR
+                       MOVE CODMA TO PVCODMA
+                       MOVE DESCPR TO PVDESCPR
+                       WRITE REGPEDVAL
+                       ADD 1 TO CT-VALIDOS.
+           PERFORM VAL-LER.
+       ROTINA-SORT.
+           IF  WS-MODO EQUAL "P"
+               SORT   ARQSORT   ASCENDING   KEY   CODP
+                              USING     PEDVAL
+                              GIVING    PEDIDOMA
+           ELSE
+               SORT   ARQSORT   ASCENDING   KEY   CODM
+                              USING     PEDVAL
+                              GIVING    PEDIDOMA.
+       ROTEIA-RELATORIO.
+           OPEN INPUT RELPEDMA.
+           OPEN EXTEND DESTCOMPRA.
+           PERFORM ROTEIA-LER.
+           PERFORM ROTEIA-COPIA
+                   UNTIL RT-FIM EQUAL "SIM".
+           CLOSE RELPEDMA DESTCOMPRA.
+       ROTEIA-LER.
+           READ RELPEDMA
+                       AT END
+                             MOVE "SIM" TO RT-FIM.
+       ROTEIA-COPIA.
+           WRITE REGDESTCOMPRA FROM REGRELPEDMA.
+           PERFORM ROTEIA-LER.
+
+       GRAVA-RUNLOG.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+           OPEN EXTEND RUNLOG.
+           MOVE "PRG01"       TO RL-PROGRAMA.
+           MOVE WS-DATA-EXEC  TO RL-DATA.
+           MOVE WS-HORA-INI   TO RL-HORAINI.
+           MOVE WS-HORA-FIM   TO RL-HORAFIM.
+           MOVE WS-ELAPSED    TO RL-ELAPSED.
+           MOVE CTGERAL       TO RL-QTDE.
+           WRITE REGRUNLOG.
+           CLOSE RUNLOG.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG01 - TOTAIS DE CONTROLE".
+           DISPLAY "REGISTROS LIDOS.......: " CT-LIDOS.
+           DISPLAY "REGISTROS VALIDOS......: " CT-VALIDOS.
+           DISPLAY "REGISTROS REJEITADOS...: " CT-REJEITADOS.
+           DISPLAY "REGISTROS IMPRESSOS....: " CTGERAL.
+           IF  CT-VALIDOS EQUAL ZERO
+               MOVE 8 TO RETURN-CODE.
 
        LER.
-            READ PEDIDOMA 
+            READ PEDIDOMA
                          AT END
-                               MOVE "SIM" TO FIM.
+                               MOVE "SIM" TO FIM
+                               PERFORM QUEBRA-MARCA
+                               MOVE CTGERAL TO TGQTDE
+                               WRITE REGRELPEDMA FROM TOTALGERAL
+                                     AFTER ADVANCING 2 LINES.
        PRINCIPAL.
                  PERFORM PRINT.
                  PERFORM LER.
        PRINT.
-           IF  CTL GREATER 20
+           IF  CTLIN GREATER 20
                MOVE SPACES TO REGRELPEDMA
                WRITE REGRELPEDMA AFTER ADVANCING PAGE
-               MOVE 1 TO CTL
+               MOVE 1 TO CTLIN
                ADD 1 TO CTPAG
                WRITE REGRELPEDMA FROM CAB0 AFTER ADVANCING 1 LINE
                WRITE REGRELPEDMA FROM CAB1 AFTER ADVANCING 1 LINE
                WRITE REGRELPEDMA FROM CAB0 AFTER ADVANCING 1 LINE
                WRITE REGRELPEDMA FROM CAB0 AFTER ADVANCING 1 LINE
                WRITE REGRELPEDMA FROM CAB2 AFTER ADVANCING 1 LINE
-           ELSE 
+           ELSE
                NEXT SENTENCE.
+           IF  WS-MODO EQUAL "P"
+               MOVE CODPR TO CHAVE-ATUAL
+           ELSE
+               MOVE CODMA TO CHAVE-ATUAL.
+           IF  CHAVE-ANT NOT EQUAL SPACES
+               AND CHAVE-ATUAL NOT EQUAL CHAVE-ANT
+               PERFORM QUEBRA-MARCA.
            MOVE CODMA TO MARCA.
            MOVE CODPR TO PRODUTO.
            MOVE DESCPR TO DESCRICAO.
            WRITE REGRELPEDMA FROM DETALHE AFTER ADVANCING 1 LINE.
-           ADD 1 TO CTL.             
\ No newline at end of file
+           ADD 1 TO CTLIN.
+           ADD 1 TO CTMARCA.
+           ADD 1 TO CTGERAL.
+           MOVE CHAVE-ATUAL TO CHAVE-ANT.
+       QUEBRA-MARCA.
+           IF  CTMARCA GREATER ZERO
+               MOVE CHAVE-ANT TO STMARCA
+               MOVE CTMARCA TO STQTDE
+               WRITE REGRELPEDMA FROM SUBTOTAL AFTER ADVANCING 1 LINE
+               MOVE ZEROS TO CTMARCA.
