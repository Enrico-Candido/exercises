@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG12.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM12   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PARM12.
+           SELECT CADSOC1  ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUMSOC1.
+           SELECT CADSOC1N ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADSOC1A ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM12
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PARM12.DAT".
+       01  REGPARM12.
+           02 PARM-CORTE     PIC 9(08).
+       FD  CADSOC1
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01  REGCAD1.
+           02 CODPAG1       PIC 9(02).
+           02 NUMSOC1       PIC 9(06).
+           02 NOMSOC1       PIC X(20).
+           02 VAL1          PIC 9(09)V99.
+           02 DATAVENC1     PIC 9(08).
+       FD  CADSOC1N
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1N.DAT".
+       01  REGCAD1N.
+           02 NCODPAG1      PIC 9(02).
+           02 NNUMSOC1      PIC 9(06).
+           02 NNOMSOC1      PIC X(20).
+           02 NVAL1         PIC 9(09)V99.
+           02 NDATAVENC1    PIC 9(08).
+       FD  CADSOC1A
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1A.DAT".
+       01  REGCAD1A.
+           02 ACODPAG1      PIC 9(02).
+           02 ANUMSOC1      PIC 9(06).
+           02 ANOMSOC1      PIC X(20).
+           02 AVAL1         PIC 9(09)V99.
+           02 ADATAVENC1    PIC 9(08).
+       FD  RUNLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+       01  REGRUNLOG.
+           02 RL-PROGRAMA   PIC X(08).
+           02 RL-DATA       PIC 9(08).
+           02 RL-HORAINI    PIC 9(08).
+           02 RL-HORAFIM    PIC 9(08).
+           02 RL-ELAPSED    PIC 9(07).
+           02 RL-QTDE       PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       77  FIMARQ              PIC X(03) VALUE "NAO".
+       77  WS-FS-PARM12        PIC X(02) VALUE SPACES.
+       77  WS-CORTE            PIC 9(08) VALUE ZEROS.
+       77  CT-LIDOS            PIC 9(05) VALUE ZEROS.
+       77  CT-ARQUIVADOS       PIC 9(05) VALUE ZEROS.
+       77  CT-MANTIDOS         PIC 9(05) VALUE ZEROS.
+       77  WS-DATA-EXEC        PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-INI         PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM         PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED          PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INI  FROM TIME.
+           PERFORM LE-PARAMETRO.
+           OPEN INPUT CADSOC1 OUTPUT CADSOC1N CADSOC1A.
+           PERFORM LEITURA.
+           PERFORM PRINCIPAL
+                   UNTIL FIMARQ EQUAL "SIM".
+           PERFORM TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-RUNLOG.
+           CLOSE CADSOC1 CADSOC1N CADSOC1A.
+           STOP RUN.
+
+       LE-PARAMETRO.
+           MOVE SPACES TO WS-FS-PARM12.
+           OPEN INPUT PARM12.
+           IF  WS-FS-PARM12 EQUAL "35"
+               MOVE ZEROS TO REGPARM12
+           ELSE
+               READ PARM12 AT END MOVE ZEROS TO REGPARM12
+               END-READ
+               CLOSE PARM12.
+           MOVE PARM-CORTE TO WS-CORTE.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG12 - TOTAIS DE CONTROLE".
+           DISPLAY "REGISTROS LIDOS........: " CT-LIDOS.
+           DISPLAY "REGISTROS ARQUIVADOS...: " CT-ARQUIVADOS.
+           DISPLAY "REGISTROS MANTIDOS.....: " CT-MANTIDOS.
+
+       GRAVA-RUNLOG.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+           OPEN EXTEND RUNLOG.
+           MOVE "PRG12"        TO RL-PROGRAMA.
+           MOVE WS-DATA-EXEC   TO RL-DATA.
+           MOVE WS-HORA-INI    TO RL-HORAINI.
+           MOVE WS-HORA-FIM    TO RL-HORAFIM.
+           MOVE WS-ELAPSED     TO RL-ELAPSED.
+           MOVE CT-ARQUIVADOS  TO RL-QTDE.
+           WRITE REGRUNLOG.
+           CLOSE RUNLOG.
+
+       LEITURA.
+           READ CADSOC1
+                       AT END
+                             MOVE "SIM" TO FIMARQ
+                       NOT AT END
+                             ADD 1 TO CT-LIDOS.
+       PRINCIPAL.
+           PERFORM SELECIONA-REGISTRO.
+           PERFORM LEITURA.
+
+       SELECIONA-REGISTRO.
+           IF  CODPAG1 EQUAL 1
+           AND WS-CORTE GREATER ZERO
+           AND DATAVENC1 LESS WS-CORTE
+               PERFORM ARQUIVA-REGISTRO
+           ELSE
+               PERFORM MANTEM-REGISTRO.
+
+       ARQUIVA-REGISTRO.
+           MOVE CODPAG1     TO ACODPAG1.
+           MOVE NUMSOC1     TO ANUMSOC1.
+           MOVE NOMSOC1     TO ANOMSOC1.
+           MOVE VAL1        TO AVAL1.
+           MOVE DATAVENC1   TO ADATAVENC1.
+           WRITE REGCAD1A.
+           ADD 1 TO CT-ARQUIVADOS.
+
+       MANTEM-REGISTRO.
+           MOVE CODPAG1     TO NCODPAG1.
+           MOVE NUMSOC1     TO NNUMSOC1.
+           MOVE NOMSOC1     TO NNOMSOC1.
+           MOVE VAL1        TO NVAL1.
+           MOVE DATAVENC1   TO NDATAVENC1.
+           WRITE REGCAD1N.
+           ADD 1 TO CT-MANTIDOS.
