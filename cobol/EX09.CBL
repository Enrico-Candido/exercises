@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG09.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS    ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSVNOTAS ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "NOTAS.DAT".
+       01  REGPRINT.
+             03 PRODUTO         PIC X(06).
+             03 PRECFINAL       PIC 9(06).
+
+       FD  CSVNOTAS
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "NOTAS.CSV".
+       01  REGCSVNOTAS          PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       77  FIMARQ               PIC X(03) VALUE "NAO".
+       77  CT-EXPORTADOS        PIC 9(05) VALUE ZEROS.
+       01  LINHACSV.
+                 04 CSVPRODUTO   PIC X(06) VALUE SPACES.
+                 04 FILLER       PIC X(01) VALUE ",".
+                 04 CSVPRECFINAL PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           OPEN INPUT NOTAS OUTPUT CSVNOTAS.
+           PERFORM LEITURA.
+           PERFORM PRINCIPAL
+                   UNTIL FIMARQ EQUAL "SIM".
+           PERFORM TOTAIS-DE-CONTROLE.
+           CLOSE NOTAS CSVNOTAS.
+           STOP RUN.
+
+       LEITURA.
+           READ NOTAS
+                      AT END
+                             MOVE "SIM" TO FIMARQ.
+       PRINCIPAL.
+           PERFORM EXPORTA.
+           PERFORM LEITURA.
+
+       EXPORTA.
+           MOVE PRODUTO   TO CSVPRODUTO.
+           MOVE PRECFINAL TO CSVPRECFINAL.
+           WRITE REGCSVNOTAS FROM LINHACSV.
+           ADD 1 TO CT-EXPORTADOS.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG09 - TOTAIS DE CONTROLE".
+           DISPLAY "NOTAS EXPORTADAS.......: " CT-EXPORTADOS.
