@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.       EX01.
-       AUTOR.            ENRICO CANDIDO.
+       AUTHOR.           ENRICO CANDIDO.
        INSTALLATION.     FATEC-SP.
        DATE-WRITTEN.     20/08/2021.
        DATE-COMPILED.
@@ -19,10 +19,15 @@
        FILE-CONTROL.
 
            SELECT   CAD-ENT           ASSIGN      TO      DISK
-           ORGANIZATION   IS           LINE         SEQUENTIAL.
+           ORGANIZATION   IS           INDEXED
+           ACCESS MODE    IS           SEQUENTIAL
+           RECORD KEY     IS           COD-ENT.
 
            SELECT    CAD-SAI          ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT    RUNLOG           ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
@@ -41,14 +46,42 @@
        01   REG-SAI.
             03 COD-SAI                       PIC 9(04).
             03 NOME-SAI                      PIC X(030).
+            03 SEXO-SAI                      PIC X(01).
+       01   REG-SAI-TOTAIS.
+            03 FILLER                        PIC X(05) VALUE
+                         "MASC.".
+            03 TOT-MASC                      PIC ZZ.ZZ9.
+            03 FILLER                        PIC X(02) VALUE SPACES.
+            03 FILLER                        PIC X(05) VALUE
+                         "FEM. ".
+            03 TOT-FEM                       PIC ZZ.ZZ9.
+       FD  RUNLOG
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "RUNLOG.DAT".
+       01  REG-RUNLOG.
+            03 RL-PROGRAMA                   PIC X(08).
+            03 RL-DATA                       PIC 9(08).
+            03 RL-HORAINI                    PIC 9(08).
+            03 RL-HORAFIM                    PIC 9(08).
+            03 RL-ELAPSED                    PIC 9(07).
+            03 RL-QTDE                       PIC 9(07).
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
+       77  CT-SAI-MASC      PIC 9(05)             VALUE   ZEROS.
+       77  CT-SAI-FEM       PIC 9(05)             VALUE   ZEROS.
+       77  CT-LIDOS         PIC 9(05)             VALUE   ZEROS.
+       77  WS-DATA-EXEC     PIC 9(08)             VALUE   ZEROS.
+       77  WS-HORA-INI      PIC 9(08)             VALUE   ZEROS.
+       77  WS-HORA-FIM      PIC 9(08)             VALUE   ZEROS.
+       77  WS-ELAPSED       PIC 9(07)             VALUE   ZEROS.
        PROCEDURE                                   DIVISION.
        
        PGM-EXEMPLO00.
 
+         ACCEPT      WS-DATA-EXEC   FROM   DATE   YYYYMMDD.
+         ACCEPT      WS-HORA-INI    FROM   TIME.
 	 PERFORM    INICIO.
 
 	 PERFORM    PRINCIPAL 
@@ -56,7 +89,7 @@
       	 
 	 PERFORM   TERMINO.
 	  
-         STOP RUN.
+         GOBACK.
        INICIO.
 
           OPEN INPUT        CAD-ENT
@@ -68,8 +101,10 @@
        LEITURA.
 
           READ CAD-ENT
-                    AT END 
-                    MOVE  "SIM"        TO        FIM-ARQ.
+                    AT END
+                    MOVE  "SIM"        TO        FIM-ARQ
+                    NOT AT END
+                    ADD   1            TO        CT-LIDOS.
        PRINCIPAL.
 
 	  PERFORM             GRAVACAO.
@@ -80,11 +115,41 @@
 
           MOVE      COD-ENT      TO          COD-SAI.
           MOVE      NOME-ENT     TO          NOME-SAI.
+          MOVE      SEXO-ENT     TO          SEXO-SAI.
           WRITE     REG-SAI.
+          IF        SEXO-ENT    EQUAL        "M"
+                    ADD 1       TO           CT-SAI-MASC
+          ELSE
+                    IF          SEXO-ENT     EQUAL    "F"
+                                ADD 1        TO        CT-SAI-FEM.
 
 
         TERMINO.
+           MOVE        CT-SAI-MASC  TO       TOT-MASC.
+           MOVE        CT-SAI-FEM   TO       TOT-FEM.
+           WRITE        REG-SAI-TOTAIS.
+           DISPLAY     "EX01 - TOTAIS DE CONTROLE".
+           DISPLAY     "REGISTROS LIDOS.........: " CT-LIDOS.
+           DISPLAY     "MASCULINO..............: " CT-SAI-MASC.
+           DISPLAY     "FEMININO................: " CT-SAI-FEM.
+           IF          CT-LIDOS     EQUAL    ZERO
+                       MOVE 8       TO       RETURN-CODE.
+           PERFORM     GRAVA-RUNLOG.
            CLOSE       CAD-ENT
                        CAD-SAI.
+
+       GRAVA-RUNLOG.
+
+           ACCEPT      WS-HORA-FIM    FROM    TIME.
+           COMPUTE     WS-ELAPSED  =  WS-HORA-FIM - WS-HORA-INI.
+           OPEN        EXTEND         RUNLOG.
+           MOVE        "EX01"         TO      RL-PROGRAMA.
+           MOVE        WS-DATA-EXEC   TO      RL-DATA.
+           MOVE        WS-HORA-INI    TO      RL-HORAINI.
+           MOVE        WS-HORA-FIM    TO      RL-HORAFIM.
+           MOVE        WS-ELAPSED     TO      RL-ELAPSED.
+           COMPUTE     RL-QTDE     =  CT-SAI-MASC + CT-SAI-FEM.
+           WRITE       REG-RUNLOG.
+           CLOSE       RUNLOG.
                       
 
