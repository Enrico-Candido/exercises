@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG11.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSOC1  ASSIGN   DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUMSOC1.
+           SELECT PEDIDOS  ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELSOCPED ASSIGN  DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADSOC1
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01  REGCAD1.
+           02 CODPAG1       PIC 9(02).
+           02 NUMSOC1       PIC 9(06).
+           02 NOMSOC1       PIC X(20).
+           02 VAL1          PIC 9(09)V99.
+           02 DATAVENC1     PIC 9(08).
+
+       FD  PEDIDOS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PEDIDOS.DAT".
+       01  REGPEDIDO.
+           02 NUMPED          PIC 9(06).
+           02 NUMSOC          PIC 9(06).
+           02 CODPROD         PIC X(06).
+           02 CUSTOPROD       PIC 9(04).
+           02 IMPOSTOS.
+              03 QT-IMPOSTOS  PIC 9(01).
+              03 TAB-IMPOSTO  PIC 9(03) OCCURS 5 TIMES
+                              INDEXED BY IX-IMP-PED.
+
+       FD  RELSOCPED LABEL RECORD OMITTED.
+       01  REGRELSOCPED        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  SOC-FIM             PIC X(03) VALUE "NAO".
+       77  PED-FIM             PIC X(03) VALUE "NAO".
+       77  QT-SOC              PIC 9(04) VALUE ZEROS.
+       77  CT-COM-SOCIO        PIC 9(05) VALUE ZEROS.
+       77  CT-SEM-SOCIO        PIC 9(05) VALUE ZEROS.
+       01  TAB-SOC.
+                 04 TAB-SOC-OCORR OCCURS 500 TIMES
+                                  INDEXED BY IX-SOC.
+                       05 TAB-SOC-NUMSOC  PIC 9(06).
+                       05 TAB-SOC-NOME    PIC X(20).
+       01  CAB1.
+                 04 FILLER     PIC X(15) VALUE SPACES.
+                 04 FILLER     PIC X(40) VALUE
+                                "SOCIOS X PEDIDOS".
+       01  CAB2.
+                 04 FILLER     PIC X(05) VALUE SPACES.
+                 04 FILLER     PIC X(10) VALUE "SOCIO".
+                 04 FILLER     PIC X(25) VALUE "NOME".
+                 04 FILLER     PIC X(10) VALUE "PEDIDO".
+                 04 FILLER     PIC X(10) VALUE "PRODUTO".
+       01  DETSOCPED.
+                 04 FILLER     PIC X(05) VALUE SPACES.
+                 04 DS-NUMSOC  PIC 9(06) VALUE ZEROS.
+                 04 FILLER     PIC X(04) VALUE SPACES.
+                 04 DS-NOME    PIC X(20) VALUE SPACES.
+                 04 FILLER     PIC X(05) VALUE SPACES.
+                 04 DS-NUMPED  PIC 9(06) VALUE ZEROS.
+                 04 FILLER     PIC X(04) VALUE SPACES.
+                 04 DS-PRODUTO PIC X(06) VALUE SPACES.
+       01  TOTALSOCPED.
+                 04 FILLER     PIC X(30) VALUE
+                                "PEDIDOS COM SOCIO CADASTRADO:".
+                 04 TS-COMSOC  PIC ZZ.ZZ9 VALUE ZEROS.
+                 04 FILLER     PIC X(20) VALUE
+                                "PEDIDOS SEM SOCIO:".
+                 04 TS-SEMSOC  PIC ZZ.ZZ9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           PERFORM CARREGA-SOCIOS.
+           PERFORM GERA-CRUZAMENTO.
+           PERFORM TOTAIS-DE-CONTROLE.
+           STOP RUN.
+
+       CARREGA-SOCIOS.
+           OPEN INPUT CADSOC1.
+           PERFORM LER-SOCIO.
+           PERFORM CARREGA-SOCIOS-PRINCIPAL
+                   UNTIL SOC-FIM EQUAL "SIM".
+           CLOSE CADSOC1.
+       LER-SOCIO.
+           READ CADSOC1
+                       AT END
+                             MOVE "SIM" TO SOC-FIM.
+       CARREGA-SOCIOS-PRINCIPAL.
+           ADD 1 TO QT-SOC.
+           MOVE NUMSOC1 TO TAB-SOC-NUMSOC(QT-SOC).
+           MOVE NOMSOC1 TO TAB-SOC-NOME(QT-SOC).
+           PERFORM LER-SOCIO.
+
+       GERA-CRUZAMENTO.
+           OPEN INPUT PEDIDOS OUTPUT RELSOCPED.
+           WRITE REGRELSOCPED FROM CAB1 AFTER ADVANCING PAGE.
+           WRITE REGRELSOCPED FROM CAB2 AFTER ADVANCING 2 LINES.
+           PERFORM LER-PEDIDO.
+           PERFORM CRUZA-PRINCIPAL
+                   UNTIL PED-FIM EQUAL "SIM".
+           MOVE CT-COM-SOCIO TO TS-COMSOC.
+           MOVE CT-SEM-SOCIO TO TS-SEMSOC.
+           WRITE REGRELSOCPED FROM TOTALSOCPED AFTER ADVANCING 2 LINES.
+           CLOSE PEDIDOS RELSOCPED.
+       LER-PEDIDO.
+           READ PEDIDOS
+                       AT END
+                             MOVE "SIM" TO PED-FIM.
+       CRUZA-PRINCIPAL.
+           SET IX-SOC TO 1.
+           SEARCH TAB-SOC-OCORR
+               AT END
+                   ADD 1 TO CT-SEM-SOCIO
+               WHEN TAB-SOC-NUMSOC(IX-SOC) EQUAL NUMSOC
+                   MOVE NUMSOC   TO DS-NUMSOC
+                   MOVE TAB-SOC-NOME(IX-SOC) TO DS-NOME
+                   MOVE NUMPED   TO DS-NUMPED
+                   MOVE CODPROD  TO DS-PRODUTO
+                   WRITE REGRELSOCPED FROM DETSOCPED
+                         AFTER ADVANCING 1 LINE
+                   ADD 1 TO CT-COM-SOCIO.
+           PERFORM LER-PEDIDO.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG11 - TOTAIS DE CONTROLE".
+           DISPLAY "PEDIDOS COM SOCIO......: " CT-COM-SOCIO.
+           DISPLAY "PEDIDOS SEM SOCIO......: " CT-SEM-SOCIO.
