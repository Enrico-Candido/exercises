@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG08.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTSOC  ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELTEND  ASSIGN   DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTSOC
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "HISTSOC.DAT".
+       01  REGHISTSOC.
+             02 HIST-DATA     PIC 9(08).
+             02 HIST-ATRAS    PIC 9(05).
+             02 HIST-VALOR    PIC 9(09)V99.
+
+       FD  RELTEND LABEL RECORD OMITTED.
+       01  REGRELTEND         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  HIST-FIM           PIC X(03) VALUE "NAO".
+       77  QT-HIST            PIC 9(04) VALUE ZEROS.
+       77  WS-INICIO          PIC 9(04) VALUE ZEROS.
+       01  TAB-HIST.
+                 04 TAB-HIST-OCORR OCCURS 500 TIMES
+                                   INDEXED BY IX-HIST.
+                       05 TAB-HIST-DATA  PIC 9(08).
+                       05 TAB-HIST-ATRAS PIC 9(05).
+                       05 TAB-HIST-VALOR PIC 9(09)V99.
+       01  CAB1.
+                 04 FILLER     PIC X(15) VALUE SPACES.
+                 04 FILLER     PIC X(40) VALUE
+                                "TENDENCIA DE INADIMPLENCIA".
+       01  CAB2.
+                 04 FILLER     PIC X(05) VALUE SPACES.
+                 04 FILLER     PIC X(10) VALUE "DATA".
+                 04 FILLER     PIC X(10) VALUE SPACES.
+                 04 FILLER     PIC X(20) VALUE "SOCIOS ATRASADOS".
+                 04 FILLER     PIC X(20) VALUE "VALOR ATRASADO".
+       01  DETTEND.
+                 04 FILLER     PIC X(05) VALUE SPACES.
+                 04 DT-DATA    PIC 9(02)/9(02)/9(04) VALUE ZEROS.
+                 04 FILLER     PIC X(08) VALUE SPACES.
+                 04 DT-ATRAS   PIC ZZ.ZZ9 VALUE ZEROS.
+                 04 FILLER     PIC X(10) VALUE SPACES.
+                 04 DT-VALOR   PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           PERFORM CARREGA-HISTORICO.
+           PERFORM IMPRIME-TENDENCIA.
+           STOP RUN.
+
+       CARREGA-HISTORICO.
+           OPEN INPUT HISTSOC.
+           PERFORM LER-HISTORICO.
+           PERFORM CARREGA-HISTORICO-PRINCIPAL
+                   UNTIL HIST-FIM EQUAL "SIM".
+           CLOSE HISTSOC.
+       LER-HISTORICO.
+           READ HISTSOC
+                       AT END
+                             MOVE "SIM" TO HIST-FIM.
+       CARREGA-HISTORICO-PRINCIPAL.
+           ADD 1 TO QT-HIST.
+           MOVE HIST-DATA  TO TAB-HIST-DATA(QT-HIST).
+           MOVE HIST-ATRAS TO TAB-HIST-ATRAS(QT-HIST).
+           MOVE HIST-VALOR TO TAB-HIST-VALOR(QT-HIST).
+           PERFORM LER-HISTORICO.
+
+       IMPRIME-TENDENCIA.
+           OPEN OUTPUT RELTEND.
+           WRITE REGRELTEND FROM CAB1 AFTER ADVANCING PAGE.
+           WRITE REGRELTEND FROM CAB2 AFTER ADVANCING 2 LINES.
+           IF  QT-HIST GREATER 12
+               COMPUTE WS-INICIO = QT-HIST - 11
+           ELSE
+               MOVE 1 TO WS-INICIO.
+           PERFORM IMPRIME-TENDENCIA-LINHA
+                   VARYING IX-HIST FROM WS-INICIO BY 1
+                   UNTIL IX-HIST GREATER QT-HIST.
+           CLOSE RELTEND.
+       IMPRIME-TENDENCIA-LINHA.
+           MOVE TAB-HIST-DATA(IX-HIST)(1:4)  TO DT-DATA(7:4).
+           MOVE TAB-HIST-DATA(IX-HIST)(5:2)  TO DT-DATA(4:2).
+           MOVE TAB-HIST-DATA(IX-HIST)(7:2)  TO DT-DATA(1:2).
+           MOVE TAB-HIST-ATRAS(IX-HIST)      TO DT-ATRAS.
+           MOVE TAB-HIST-VALOR(IX-HIST)      TO DT-VALOR.
+           WRITE REGRELTEND FROM DETTEND AFTER ADVANCING 1 LINE.
