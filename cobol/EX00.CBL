@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG00.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    PC.
+       OBJECT-COMPUTER.    PC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-RC                 PIC S9(04) VALUE ZERO.
+       77  WS-ETAPA              PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           PERFORM EXECUTA-CADEIA.
+           DISPLAY "CADEIA NOTURNA CONCLUIDA COM SUCESSO".
+           STOP RUN.
+
+       EXECUTA-CADEIA.
+           MOVE "EX01 - EXTRATO CADASTRO DE ENTIDADES" TO WS-ETAPA.
+           CALL "EX01".
+           MOVE RETURN-CODE TO WS-RC.
+           PERFORM VERIFICA-RC.
+
+           MOVE "EX03 - EXTRATO DO SEXO FEMININO" TO WS-ETAPA.
+           CALL "EX03".
+           MOVE RETURN-CODE TO WS-RC.
+           PERFORM VERIFICA-RC.
+
+           MOVE "PRG01 - RELATORIO DE PEDIDOS" TO WS-ETAPA.
+           CALL "PRG01".
+           MOVE RETURN-CODE TO WS-RC.
+           PERFORM VERIFICA-RC.
+
+           MOVE "PRG02 - RELATORIO DE PEDIDOS POR PRODUTO" TO WS-ETAPA.
+           CALL "PRG02".
+           MOVE RETURN-CODE TO WS-RC.
+           PERFORM VERIFICA-RC.
+
+           MOVE "PRG03 - RELACAO DE SOCIOS ATRASADOS" TO WS-ETAPA.
+           CALL "PRG03".
+           MOVE RETURN-CODE TO WS-RC.
+           PERFORM VERIFICA-RC.
+
+           MOVE "PRG04 - LISTAGEM DE FUNCIONARIOS" TO WS-ETAPA.
+           CALL "PRG04".
+           MOVE RETURN-CODE TO WS-RC.
+           PERFORM VERIFICA-RC.
+
+           MOVE "PROVA1 - NOTAS FISCAIS" TO WS-ETAPA.
+           CALL "PROVA1".
+           MOVE RETURN-CODE TO WS-RC.
+           PERFORM VERIFICA-RC.
+
+       VERIFICA-RC.
+           IF  WS-RC NOT EQUAL ZERO
+               DISPLAY "CADEIA NOTURNA ABORTADA NA ETAPA: " WS-ETAPA
+               DISPLAY "CODIGO DE RETORNO: " WS-RC
+               MOVE WS-RC TO RETURN-CODE
+               STOP RUN.
