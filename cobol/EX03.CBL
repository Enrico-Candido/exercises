@@ -10,13 +10,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADSOC1 ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUMSOC1.
            SELECT CADSOC2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELSOC ASSIGN TO DISK.
+           SELECT CKPSOC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTSOC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJSOC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM03AT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PARM03AT.
+           SELECT DESTCOBRANCA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  CADSOC1
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "CADSOC1.DAT".
@@ -25,6 +42,7 @@
            02 NUMSOC1       PIC 9(06).
            02 NOMSOC1       PIC X(20).
            02 VAL1          PIC 9(09)V99.
+           02 DATAVENC1     PIC 9(08).
        FD  CADSOC2
            LABEL RECORDS ARE STANDARD 
            VALUE OF FILE-ID IS "CADSOC2.DAT".
@@ -32,14 +50,95 @@
            02 NUMSOC2       PIC 9(06).
            02 NOMSOC2       PIC X(20).
            02 VAL2          PIC 9(09)V99.
-       FD  RELSOC LABEL RECORD OMMITED.
+       FD  RELSOC LABEL RECORD OMITTED.
        01  REGREL           PIC X(80).
+       FD  CKPSOC
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PRG03.CKP".
+       01  REGCKPSOC.
+           02 CKPT-QTDE     PIC 9(07).
+           02 CKPT-ATRAS    PIC 9(05).
+           02 CKPT-FX0030   PIC 9(05).
+           02 CKPT-FX3160   PIC 9(05).
+           02 CKPT-FX6190   PIC 9(05).
+           02 CKPT-FX90MAIS PIC 9(05).
+           02 CKPT-VALATRASO PIC 9(09)V99.
+           02 CKPT-REJSOC   PIC 9(05).
+       FD  AUDIT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "AUDIT.LOG".
+       01  REGAUDIT.
+           02 AUD-DATA        PIC 9(08).
+           02 AUD-HORA        PIC 9(08).
+           02 FILLER          PIC X(01).
+           02 AUD-PROGRAMA    PIC X(08).
+           02 FILLER          PIC X(01).
+           02 AUD-CHAVE       PIC 9(06).
+           02 FILLER          PIC X(01).
+           02 AUD-PRODUTO     PIC X(06).
+           02 FILLER          PIC X(01).
+           02 AUD-VALANTES    PIC 9(09)V99.
+           02 FILLER          PIC X(01).
+           02 AUD-VALDEPOIS   PIC 9(09)V99.
+       FD  HISTSOC
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "HISTSOC.DAT".
+       01  REGHISTSOC.
+           02 HIST-DATA     PIC 9(08).
+           02 HIST-ATRAS    PIC 9(05).
+           02 HIST-VALOR    PIC 9(09)V99.
+       FD  REJSOC
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "REJSOC.DAT".
+       01  REGREJSOC.
+           02 REJNUMSOC     PIC 9(06).
+           02 REJNOMSOC     PIC X(20).
+           02 REJVALSOC     PIC 9(09)V99.
+           02 REJMOTIVOSOC  PIC X(20).
+       FD  RUNLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+       01  REGRUNLOG.
+           02 RL-PROGRAMA   PIC X(08).
+           02 RL-DATA       PIC 9(08).
+           02 RL-HORAINI    PIC 9(08).
+           02 RL-HORAFIM    PIC 9(08).
+           02 RL-ELAPSED    PIC 9(07).
+           02 RL-QTDE       PIC 9(07).
+       FD  PARM03AT
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PARM03AT.DAT".
+       01  REGPARM03AT.
+           02 PARM-PERC-ATRASO PIC 9(01)V99.
+       FD  DESTCOBRANCA
+           LABEL RECORD OMITTED
+           VALUE OF FILE-ID IS "COBRANCA.DAT".
+       01  REGDESTCOBRANCA      PIC X(80).
 
        WORKING-STORAGE SECTION.
        77  FIMARQ           PIC X(03) VALUE "NAO".
+       77  WS-FS-PARM03AT   PIC X(02) VALUE SPACES.
        77  CTLIN            PIC 99    VALUE 31.
        77  ATRAS            PIC 9(05) VALUE ZEROS.
        77  CTPAG            PIC 9(02) VALUE ZEROS.
+       77  WS-HOJE          PIC 9(08) VALUE ZEROS.
+       77  WS-DIAS-ATRASO   PIC S9(06) VALUE ZEROS.
+       77  WS-FAIXA         PIC X(07) VALUE SPACES.
+       77  CT-FX0030        PIC 9(05) VALUE ZEROS.
+       77  CT-FX3160        PIC 9(05) VALUE ZEROS.
+       77  CT-FX6190        PIC 9(05) VALUE ZEROS.
+       77  CT-FX90MAIS      PIC 9(05) VALUE ZEROS.
+       77  WS-CKPT-QTDE     PIC 9(07) VALUE ZEROS.
+       77  WS-CTPROC        PIC 9(07) VALUE ZEROS.
+       77  WS-CKPT-CTR      PIC 9(02) VALUE ZEROS.
+       77  WS-VALOR-ATRASO  PIC 9(09)V99 VALUE ZEROS.
+       77  CT-REJSOC        PIC 9(05) VALUE ZEROS.
+       77  WS-HORA-INI      PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM      PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED       PIC 9(07) VALUE ZEROS.
+       77  WS-PERC-ATRASO   PIC 9(01)V99 VALUE ZEROS.
+       77  WS-VAL-ATUALIZ   PIC 9(09)V99 VALUE ZEROS.
+       77  RT-FIM           PIC X(03) VALUE "NAO".
        01  CAB0.
                  03 FILLER  PIC X(65) VALUE SPACES.
                  03 FILLER  PIC X(05) VALUE "PAG.".
@@ -54,42 +153,190 @@
                  03 FILLER  PIC X(05) VALUE SPACES.
                  03 FILLER  PIC X(20) VALUE "NUMERO DO SOCIO".
                  03 FILLER  PIC X(25) VALUE "NOME DO SOCIO".
-                 03 FILLER  PIC X(25) VALUE "VALOR DO PAGAMENTO".
+                 03 FILLER  PIC X(20) VALUE "VALOR DO PAGAMENTO".
+                 03 FILLER  PIC X(15) VALUE "FAIXA ATRASO".
        01  DETALHE.
                  03 FILLER  PIC X(05) VALUE SPACES.
                  03 NUM     PIC 999.999 VALUE ZEROS.
                  03 FILLER  PIC X(13) VALUE SPACES.
                  03 NOM     PIC X(30) VALUE SPACES.
                  03 PAG     PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+                 03 FILLER  PIC X(02) VALUE SPACES.
+                 03 FAIXA   PIC X(07) VALUE SPACES.
        01  ATRASADOS.
                  03 FILLER  PIC X(27) VALUE
                             "TOTAL DE SOCIOS ATRASADOS:".
                  03 ATRASA  PIC ZZ.ZZ9 VALUE ZEROS.
+       01  FAIXAS.
+                 03 FILLER  PIC X(25) VALUE "0-30 DIAS:".
+                 03 FX0030  PIC ZZ.ZZ9 VALUE ZEROS.
+                 03 FILLER  PIC X(15) VALUE "31-60 DIAS:".
+                 03 FX3160  PIC ZZ.ZZ9 VALUE ZEROS.
+                 03 FILLER  PIC X(15) VALUE "61-90 DIAS:".
+                 03 FX6190  PIC ZZ.ZZ9 VALUE ZEROS.
+                 03 FILLER  PIC X(15) VALUE "90+ DIAS:".
+                 03 FX90MAIS PIC ZZ.ZZ9 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        PRINCIPAL-PROG.
-           OPEN INPUT CADSOC1 OUTPUT CADSOC2 RELSOC.
+           ACCEPT WS-HOJE    FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INI FROM TIME.
+           PERFORM LE-PARAMETRO-ATRASO.
+           PERFORM LE-CHECKPOINT.
+           IF  WS-CKPT-QTDE GREATER ZERO
+               OPEN INPUT CADSOC1
+               OPEN EXTEND CADSOC2
+               OPEN EXTEND RELSOC
+               OPEN EXTEND REJSOC
+               PERFORM PULA-REGISTRO
+                       WS-CKPT-QTDE TIMES
+           ELSE
+               OPEN INPUT CADSOC1 OUTPUT CADSOC2 RELSOC REJSOC.
+           OPEN EXTEND AUDIT.
+           MOVE WS-CKPT-QTDE TO WS-CTPROC.
            PERFORM LEITURA.
            PERFORM PRINCIPAL
                    UNTIL FIMARQ EQUAL "SIM".
-           CLOSE CADSOC1 CADSOC2 RELSOC.
-           STOP RUN.
- 
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-HISTORICO.
+           PERFORM TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-RUNLOG.
+           CLOSE CADSOC1 CADSOC2 RELSOC REJSOC AUDIT.
+           PERFORM ROTEIA-RELATORIO.
+           GOBACK.
+
+       ROTEIA-RELATORIO.
+           OPEN INPUT RELSOC.
+           OPEN EXTEND DESTCOBRANCA.
+           PERFORM ROTEIA-LER.
+           PERFORM ROTEIA-COPIA
+                   UNTIL RT-FIM EQUAL "SIM".
+           CLOSE RELSOC DESTCOBRANCA.
+       ROTEIA-LER.
+           READ RELSOC
+                       AT END
+                             MOVE "SIM" TO RT-FIM.
+       ROTEIA-COPIA.
+           WRITE REGDESTCOBRANCA FROM REGREL.
+           PERFORM ROTEIA-LER.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG03 - TOTAIS DE CONTROLE".
+           DISPLAY "REGISTROS PROCESSADOS..: " WS-CTPROC.
+           DISPLAY "SOCIOS ATRASADOS.......: " ATRAS.
+           DISPLAY "REGISTROS REJEITADOS...: " CT-REJSOC.
+           IF  WS-CTPROC EQUAL ZERO
+               MOVE 8 TO RETURN-CODE.
+
+       GRAVA-RUNLOG.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+           OPEN EXTEND RUNLOG.
+           MOVE "PRG03"       TO RL-PROGRAMA.
+           MOVE WS-HOJE       TO RL-DATA.
+           MOVE WS-HORA-INI   TO RL-HORAINI.
+           MOVE WS-HORA-FIM   TO RL-HORAFIM.
+           MOVE WS-ELAPSED    TO RL-ELAPSED.
+           MOVE WS-CTPROC     TO RL-QTDE.
+           WRITE REGRUNLOG.
+           CLOSE RUNLOG.
+
+       GRAVA-HISTORICO.
+           OPEN EXTEND HISTSOC.
+           MOVE WS-HOJE         TO HIST-DATA.
+           MOVE ATRAS           TO HIST-ATRAS.
+           MOVE WS-VALOR-ATRASO TO HIST-VALOR.
+           WRITE REGHISTSOC.
+           CLOSE HISTSOC.
+
+       LE-PARAMETRO-ATRASO.
+           MOVE SPACES TO WS-FS-PARM03AT.
+           OPEN INPUT PARM03AT.
+           IF  WS-FS-PARM03AT EQUAL "35"
+               MOVE ZEROS TO REGPARM03AT
+           ELSE
+               READ PARM03AT
+                           AT END
+                                 MOVE ZEROS TO REGPARM03AT
+               END-READ
+               CLOSE PARM03AT.
+           MOVE PARM-PERC-ATRASO TO WS-PERC-ATRASO.
+
+       LE-CHECKPOINT.
+           OPEN INPUT CKPSOC.
+           READ CKPSOC
+                      AT END
+                             MOVE ZEROS TO REGCKPSOC.
+           MOVE CKPT-QTDE     TO WS-CKPT-QTDE.
+           MOVE CKPT-ATRAS    TO ATRAS.
+           MOVE CKPT-FX0030   TO CT-FX0030.
+           MOVE CKPT-FX3160   TO CT-FX3160.
+           MOVE CKPT-FX6190   TO CT-FX6190.
+           MOVE CKPT-FX90MAIS TO CT-FX90MAIS.
+           MOVE CKPT-VALATRASO TO WS-VALOR-ATRASO.
+           MOVE CKPT-REJSOC   TO CT-REJSOC.
+           CLOSE CKPSOC.
+
+       PULA-REGISTRO.
+           READ CADSOC1
+                      AT END
+                             MOVE "SIM" TO FIMARQ.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPSOC.
+           MOVE WS-CTPROC       TO CKPT-QTDE.
+           MOVE ATRAS           TO CKPT-ATRAS.
+           MOVE CT-FX0030       TO CKPT-FX0030.
+           MOVE CT-FX3160       TO CKPT-FX3160.
+           MOVE CT-FX6190       TO CKPT-FX6190.
+           MOVE CT-FX90MAIS     TO CKPT-FX90MAIS.
+           MOVE WS-VALOR-ATRASO TO CKPT-VALATRASO.
+           MOVE CT-REJSOC       TO CKPT-REJSOC.
+           WRITE REGCKPSOC.
+           CLOSE CKPSOC.
+
+       ZERA-CHECKPOINT.
+           OPEN OUTPUT CKPSOC.
+           MOVE ZEROS TO REGCKPSOC.
+           WRITE REGCKPSOC.
+           CLOSE CKPSOC.
+
        LEITURA.
                       READ CADSOC1
                                   AT END
                                          MOVE "SIM" TO FIMARQ
                    MOVE ATRAS TO ATRASA
-                   WRITE REGREL FROM ATRASADOS AFTER ADVANCING 3 LINES.
-       PRINCIPAL. 
-                      PERFORM PRINT.
+                   WRITE REGREL FROM ATRASADOS AFTER ADVANCING 3 LINES
+                   MOVE CT-FX0030   TO FX0030
+                   MOVE CT-FX3160   TO FX3160
+                   MOVE CT-FX6190   TO FX6190
+                   MOVE CT-FX90MAIS TO FX90MAIS
+                   WRITE REGREL FROM FAIXAS AFTER ADVANCING 1 LINE.
+       PRINCIPAL.
+                      ADD 1 TO WS-CTPROC
+                      ADD 1 TO WS-CKPT-CTR
+                      IF  VAL1 NOT GREATER ZERO
+                          PERFORM REJEITA-REGISTRO
+                      ELSE
+                          PERFORM PRINT.
+                      IF  WS-CKPT-CTR GREATER 24
+                          PERFORM GRAVA-CHECKPOINT
+                          MOVE ZEROS TO WS-CKPT-CTR.
                       PERFORM LEITURA.
+       REJEITA-REGISTRO.
+           MOVE NUMSOC1 TO REJNUMSOC.
+           MOVE NOMSOC1 TO REJNOMSOC.
+           MOVE VAL1    TO REJVALSOC.
+           MOVE "VALOR INVALIDO" TO REJMOTIVOSOC.
+           WRITE REGREJSOC.
+           ADD 1 TO CT-REJSOC.
        PRINT.
            IF (CODPAG1 EQUAL 1)
-               MOVE NUMSOC1 TO NUMSOC2 
+               MOVE NUMSOC1 TO NUMSOC2
                MOVE NOMSOC1 TO NOMSOC2
                MOVE VAL1  TO VAL2
-               WRITE REGCAD2 AFTER ADVANCING 1 LINE.
+               WRITE REGCAD2 AFTER ADVANCING 1 LINE
+               PERFORM GRAVA-AUDITORIA-SOC.
            IF (CTLIN GREATER 30)
                MOVE SPACES TO REGREL
                WRITE REGREL AFTER ADVANCING PAGE
@@ -104,10 +351,45 @@
                WRITE REGREL FROM BREAK AFTER ADVANCING 1 LINE
                WRITE REGREL FROM CAB2 AFTER ADVANCING 1 LINE
                WRITE REGREL FROM BREAK AFTER ADVANCING 1 LINE.
-           IF (CODPAG1 EQUAL 2) 
+           IF (CODPAG1 EQUAL 2)
                MOVE NUMSOC1 TO NUM
                MOVE NOMSOC1 TO NOM
-               MOVE VAL1  TO PAG
+               COMPUTE WS-VAL-ATUALIZ = VAL1 * (1 + WS-PERC-ATRASO)
+               MOVE WS-VAL-ATUALIZ TO PAG
+               PERFORM CALCULA-FAIXA
+               MOVE WS-FAIXA TO FAIXA
                ADD 1 TO CTLIN
                ADD 1 TO ATRAS
-               WRITE REGREL FROM DETALHE AFTER ADVANCING 1 LINE.
\ No newline at end of file
+               ADD WS-VAL-ATUALIZ TO WS-VALOR-ATRASO
+               WRITE REGREL FROM DETALHE AFTER ADVANCING 1 LINE.
+       GRAVA-AUDITORIA-SOC.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "PRG03"    TO AUD-PROGRAMA.
+           MOVE NUMSOC2    TO AUD-CHAVE.
+           MOVE SPACES     TO AUD-PRODUTO.
+           MOVE VAL1       TO AUD-VALANTES.
+           MOVE VAL2       TO AUD-VALDEPOIS.
+           WRITE REGAUDIT.
+       CALCULA-FAIXA.
+           COMPUTE WS-DIAS-ATRASO =
+                   FUNCTION INTEGER-OF-DATE(WS-HOJE) -
+                   FUNCTION INTEGER-OF-DATE(DATAVENC1).
+           IF WS-DIAS-ATRASO LESS THAN 1
+               MOVE "0-30"   TO WS-FAIXA
+               ADD 1 TO CT-FX0030
+           ELSE
+               IF WS-DIAS-ATRASO NOT GREATER THAN 30
+                   MOVE "0-30"   TO WS-FAIXA
+                   ADD 1 TO CT-FX0030
+               ELSE
+                   IF WS-DIAS-ATRASO NOT GREATER THAN 60
+                       MOVE "31-60"  TO WS-FAIXA
+                       ADD 1 TO CT-FX3160
+                   ELSE
+                       IF WS-DIAS-ATRASO NOT GREATER THAN 90
+                           MOVE "61-90"  TO WS-FAIXA
+                           ADD 1 TO CT-FX6190
+                       ELSE
+                           MOVE "90+"    TO WS-FAIXA
+                           ADD 1 TO CT-FX90MAIS.
