@@ -9,12 +9,31 @@
        SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+                    SELECT PARM04 ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-FS-PARM04.
                     SELECT CADENT ASSIGN TO DISK
                     ORGANIZATION IS LINE SEQUENTIAL.
                     SELECT RELSAI ASSIGN TO DISK.
-       
+                    SELECT RELHIST ASSIGN TO DISK.
+                    SELECT REJCLI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+                    SELECT SALYTD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-FS-SALYTD.
+                    SELECT RUNLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+                    SELECT DESTRH ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM04
+                 LABEL RECORDS STANDARD
+                 VALUE OF FILE-ID IS "PARM04.DAT".
+       01  REGPARM04.
+                    02 PARM-SEXO    PIC X(01).
+                    02 PARM-SALMIN  PIC 9(05)V99.
        FD  CADENT
                  LABEL RECORDS STANDARD
                  VALUE OF FILE-ID IS "CADENT.DAT".
@@ -23,14 +42,70 @@
                     02 NOME       PIC X(25).
                     02 SALARIO    PIC 9(05)V99.
                     02 SEXO       PIC X(01).
-       FD  RELSAI LABEL RECORD OMMITED.
+       FD  RELSAI LABEL RECORD OMITTED.
        01  REGREL                 PIC X(80).
+       FD  RELHIST LABEL RECORD OMITTED.
+       01  REGHIST                PIC X(80).
+       FD  REJCLI
+                 LABEL RECORDS STANDARD
+                 VALUE OF FILE-ID IS "REJCLI.DAT".
+       01  REGREJCLI.
+                    02 REJ-CODIGO  PIC 9(07).
+                    02 REJ-NOME    PIC X(25).
+                    02 REJ-SALARIO PIC 9(05)V99.
+                    02 REJ-MOTIVO  PIC X(20).
+       FD  SALYTD
+                 LABEL RECORDS STANDARD
+                 VALUE OF FILE-ID IS "SALYTD.DAT".
+       01  REGSALYTD.
+                    02 SALYTD-VALOR PIC 9(09)V99.
+       FD  RUNLOG
+                 LABEL RECORDS STANDARD
+                 VALUE OF FILE-ID IS "RUNLOG.DAT".
+       01  REGRUNLOG.
+                    02 RL-PROGRAMA  PIC X(08).
+                    02 RL-DATA      PIC 9(08).
+                    02 RL-HORAINI   PIC 9(08).
+                    02 RL-HORAFIM   PIC 9(08).
+                    02 RL-ELAPSED   PIC 9(07).
+                    02 RL-QTDE      PIC 9(07).
+       FD  DESTRH
+                 LABEL RECORD OMITTED
+                 VALUE OF FILE-ID IS "RH.DAT".
+       01  REGDESTRH                PIC X(80).
        WORKING-STORAGE SECTION.
        77  FIMARQ                 PIC X(03) VALUE "NAO".
+       77  WS-FS-SALYTD           PIC X(02) VALUE SPACES.
+       77  WS-FS-PARM04           PIC X(02) VALUE SPACES.
        77  CTLIN                  PIC 9(02) VALUE 21.
        77  CTPAG                  PIC 9(02) VALUE ZEROS.
        77  TOTAL                  PIC 9(05) VALUE ZEROS.
+       77  CT-LIDOS               PIC 9(05) VALUE ZEROS.
+       77  CT-REJCLI              PIC 9(05) VALUE ZEROS.
        77  SAL2                   PIC 9(08)V99 VALUE ZEROS.
+       77  WS-SALYTD-ANT          PIC 9(09)V99 VALUE ZEROS.
+       77  WS-SALYTD-NOVO         PIC 9(09)V99 VALUE ZEROS.
+       77  WS-DATA-EXEC           PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-INI            PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM            PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED             PIC 9(07) VALUE ZEROS.
+       77  WS-PARM-SEXO           PIC X(01)    VALUE "F".
+       77  WS-PARM-SALMIN         PIC 9(05)V99 VALUE 4999,99.
+       77  CT-FX1                 PIC 9(05) VALUE ZEROS.
+       77  CT-FX2                 PIC 9(05) VALUE ZEROS.
+       77  CT-FX3                 PIC 9(05) VALUE ZEROS.
+       77  CT-FX4                 PIC 9(05) VALUE ZEROS.
+       77  CT-FX5                 PIC 9(05) VALUE ZEROS.
+       77  RT-FIM                 PIC X(03) VALUE "NAO".
+       01  HIST-TITULO.
+                 02 FILLER         PIC X(40) VALUE
+                              "HISTOGRAMA DE FAIXAS SALARIAIS".
+       01  HIST-CAB.
+                 02 FILLER         PIC X(30) VALUE "FAIXA SALARIAL".
+                 02 FILLER         PIC X(15) VALUE "QUANTIDADE".
+       01  HIST-LINHA.
+                 02 HL-FAIXA       PIC X(30) VALUE SPACES.
+                 02 HL-QTDE        PIC ZZ.ZZ9 VALUE ZEROS.
        01  PAG.
                  02 FILLER        PIC X(65) VALUE SPACES.
                  02 FILLER        PIC X(04) VALUE "PAG.".
@@ -63,27 +138,114 @@
                  02 TOTCLI         PIC ZZ.ZZ9 VALUE ZEROS.   
        01  TOTALSAL.
                  02 FILLER         PIC X(30) VALUE
-                                  "TOTAL DE SALARIO:".
+                                  "TOTAL DE SALARIO NO ANO:".
                  02 TOTSAL         PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        PGM-PRINCIPAL.
+                 ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+                 ACCEPT WS-HORA-INI  FROM TIME.
+                 PERFORM LE-PARAMETRO.
+                 PERFORM LE-SALYTD.
                  OPEN INPUT CADENT
-                      OUTPUT RELSAI.
+                      OUTPUT RELSAI RELHIST REJCLI.
                  PERFORM LEITURA.
                  PERFORM PRINCIPAL
                              UNTIL FIMARQ EQUAL "SIM".
-                 CLOSE CADENT RELSAI. 
-                 STOP RUN.
+                 PERFORM IMPRIME-HISTOGRAMA.
+                 PERFORM GRAVA-SALYTD.
+                 PERFORM TOTAIS-DE-CONTROLE.
+                 PERFORM GRAVA-RUNLOG.
+                 CLOSE CADENT RELSAI RELHIST REJCLI.
+                 PERFORM ROTEIA-RELATORIO.
+                 GOBACK.
+
+       ROTEIA-RELATORIO.
+                 OPEN INPUT RELSAI.
+                 OPEN EXTEND DESTRH.
+                 PERFORM ROTEIA-LER.
+                 PERFORM ROTEIA-COPIA
+                             UNTIL RT-FIM EQUAL "SIM".
+                 CLOSE RELSAI DESTRH.
+       ROTEIA-LER.
+                 READ RELSAI
+                            AT END
+                                   MOVE "SIM" TO RT-FIM.
+       ROTEIA-COPIA.
+                 WRITE REGDESTRH FROM REGREL.
+                 PERFORM ROTEIA-LER.
+
+       GRAVA-RUNLOG.
+                 ACCEPT WS-HORA-FIM FROM TIME.
+                 COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+                 OPEN EXTEND RUNLOG.
+                 MOVE "PRG04"       TO RL-PROGRAMA.
+                 MOVE WS-DATA-EXEC  TO RL-DATA.
+                 MOVE WS-HORA-INI   TO RL-HORAINI.
+                 MOVE WS-HORA-FIM   TO RL-HORAFIM.
+                 MOVE WS-ELAPSED    TO RL-ELAPSED.
+                 MOVE TOTAL         TO RL-QTDE.
+                 WRITE REGRUNLOG.
+                 CLOSE RUNLOG.
+
+       LE-SALYTD.
+                 MOVE SPACES TO WS-FS-SALYTD.
+                 OPEN INPUT SALYTD.
+                 IF  WS-FS-SALYTD EQUAL "35"
+                     MOVE ZEROS TO REGSALYTD
+                 ELSE
+                     READ SALYTD
+                                AT END
+                                       MOVE ZEROS TO REGSALYTD
+                     END-READ
+                     CLOSE SALYTD.
+                 MOVE SALYTD-VALOR TO WS-SALYTD-ANT.
+
+       GRAVA-SALYTD.
+                 OPEN OUTPUT SALYTD.
+                 MOVE WS-SALYTD-NOVO TO SALYTD-VALOR.
+                 WRITE REGSALYTD.
+                 CLOSE SALYTD.
+
+       TOTAIS-DE-CONTROLE.
+                 DISPLAY "PRG04 - TOTAIS DE CONTROLE".
+                 DISPLAY "REGISTROS LIDOS........: " CT-LIDOS.
+                 DISPLAY "REGISTROS IMPRESSOS....: " TOTAL.
+                 DISPLAY "REGISTROS REJEITADOS...: " CT-REJCLI.
+                 DISPLAY "TOTAL DE SALARIO NO ANO: " WS-SALYTD-NOVO.
+                 IF  TOTAL EQUAL ZERO
+                     MOVE 8 TO RETURN-CODE.
+
        LEITURA.
                  READ CADENT
                             AT END
                                    MOVE "SIM" TO FIMARQ
-                 MOVE TOTAL TO TOTCLI
-                 MOVE SAL2 TO TOTSAL
-                 WRITE REGREL FROM TOTALCLI AFTER ADVANCING 3 LINE
-                 WRITE REGREL FROM TOTALSAL AFTER ADVANCING 1 LINE.
-       IMPRIME. 
+                                   MOVE TOTAL TO TOTCLI
+                                   COMPUTE WS-SALYTD-NOVO =
+                                           WS-SALYTD-ANT + SAL2
+                                   MOVE WS-SALYTD-NOVO TO TOTSAL
+                                   WRITE REGREL FROM TOTALCLI
+                                         AFTER ADVANCING 3 LINE
+                                   WRITE REGREL FROM TOTALSAL
+                                         AFTER ADVANCING 1 LINE
+                            NOT AT END
+                                   ADD 1 TO CT-LIDOS.
+       LE-PARAMETRO.
+                 MOVE SPACES TO WS-FS-PARM04.
+                 OPEN INPUT PARM04.
+                 IF  WS-FS-PARM04 EQUAL "35"
+                     MOVE SPACES TO REGPARM04
+                 ELSE
+                     READ PARM04
+                                AT END
+                                       MOVE SPACES TO REGPARM04
+                     END-READ
+                     CLOSE PARM04.
+                 IF  PARM-SEXO NOT EQUAL SPACES
+                     MOVE PARM-SEXO TO WS-PARM-SEXO.
+                 IF  PARM-SALMIN GREATER ZERO
+                     MOVE PARM-SALMIN TO WS-PARM-SALMIN.
+       IMPRIME.
                  MOVE CODIGO TO COD.
                  MOVE NOME TO NOM.
                  MOVE SALARIO TO SAL.
@@ -100,16 +262,60 @@
                  WRITE REGREL FROM CAB3 AFTER ADVANCING 1 LINE
                  WRITE REGREL FROM QUEBRA AFTER ADVANCING 1 LINE
                  MOVE 1 TO CTLIN.
-              IF SEXO EQUAL "F" AND SALARIO GREATER 4999,99
+              IF SEXO EQUAL WS-PARM-SEXO AND SALARIO GREATER
+                 WS-PARM-SALMIN
                  MOVE DETALHE TO REGREL
                  ADD 1 TO TOTAL
                  COMPUTE SAL2 = SAL2 + SALARIO
                  WRITE REGREL FROM DETALHE AFTER ADVANCING 1 LINE
                  ADD 1 TO CTLIN.
+              PERFORM CLASSIFICA-FAIXA.
+       CLASSIFICA-FAIXA.
+           IF  SALARIO NOT GREATER 1000,00
+               ADD 1 TO CT-FX1
+           ELSE
+               IF  SALARIO NOT GREATER 2000,00
+                   ADD 1 TO CT-FX2
+               ELSE
+                   IF  SALARIO NOT GREATER 4000,00
+                       ADD 1 TO CT-FX3
+                   ELSE
+                       IF  SALARIO NOT GREATER 8000,00
+                           ADD 1 TO CT-FX4
+                       ELSE
+                           ADD 1 TO CT-FX5.
+       IMPRIME-HISTOGRAMA.
+           WRITE REGHIST FROM HIST-TITULO AFTER ADVANCING PAGE.
+           WRITE REGHIST FROM HIST-CAB AFTER ADVANCING 2 LINES.
+           MOVE "ATE 1.000,00"          TO HL-FAIXA
+           MOVE CT-FX1 TO HL-QTDE
+           WRITE REGHIST FROM HIST-LINHA AFTER ADVANCING 1 LINE.
+           MOVE "1.000,01 A 2.000,00"   TO HL-FAIXA
+           MOVE CT-FX2 TO HL-QTDE
+           WRITE REGHIST FROM HIST-LINHA AFTER ADVANCING 1 LINE.
+           MOVE "2.000,01 A 4.000,00"   TO HL-FAIXA
+           MOVE CT-FX3 TO HL-QTDE
+           WRITE REGHIST FROM HIST-LINHA AFTER ADVANCING 1 LINE.
+           MOVE "4.000,01 A 8.000,00"   TO HL-FAIXA
+           MOVE CT-FX4 TO HL-QTDE
+           WRITE REGHIST FROM HIST-LINHA AFTER ADVANCING 1 LINE.
+           MOVE "ACIMA DE 8.000,00"     TO HL-FAIXA
+           MOVE CT-FX5 TO HL-QTDE
+           WRITE REGHIST FROM HIST-LINHA AFTER ADVANCING 1 LINE.
        PRINCIPAL.
-               PERFORM IMPRIME.
+               IF  SALARIO NOT GREATER ZERO
+                   PERFORM REJEITA-REGISTRO
+               ELSE
+                   PERFORM IMPRIME.
                PERFORM LEITURA.
 
+       REJEITA-REGISTRO.
+               MOVE CODIGO  TO REJ-CODIGO.
+               MOVE NOME    TO REJ-NOME.
+               MOVE SALARIO TO REJ-SALARIO.
+               MOVE "SALARIO INVALIDO" TO REJ-MOTIVO.
+               WRITE REGREJCLI.
+               ADD 1 TO CT-REJCLI.
 
 
 
@@ -132,4 +338,5 @@
 
 
 
-       
\ No newline at end of file
+
+       
