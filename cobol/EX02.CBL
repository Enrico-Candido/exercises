@@ -12,6 +12,20 @@
            SELECT PEDIDOCP ASSIGN   DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELPEDCP ASSIGN   DISK.
+           SELECT CSVPEDCP ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PEDVAL   ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJPEDCP ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODMA   ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG   ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPPEDCP ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DESTCOMPRA ASSIGN DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ARQSORT  ASSIGN   DISK.
 
        DATA DIVISION.
@@ -24,18 +38,93 @@
              05  CODMA         PIC X(01).
              05  DESCPR        PIC X(10).
 
-       FD  RELPEDCP LABEL RECORD OMMITED.
+       FD  RELPEDCP LABEL RECORD OMITTED.
        01  REGRELPEDCP         PIC X(80).
-               
+
+       FD  CSVPEDCP
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "PEDIDOCP.CSV".
+       01  REGCSVPEDCP         PIC X(24).
+
+       FD  PEDVAL
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "PEDIDOCP.VAL".
+       01  REGPEDVAL.
+             05  PVCODPR       PIC X(05).
+             05  PVCODMA       PIC X(01).
+             05  PVDESCPR      PIC X(10).
+
+       FD  REJPEDCP
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "REJPEDCP.DAT".
+       01  REGREJ.
+             05  REJCODPR      PIC X(05).
+             05  REJCODMA      PIC X(01).
+             05  REJDESCPR     PIC X(10).
+             05  REJMOTIVO     PIC X(20).
+
+       FD  PRODMA
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "PRODMA.DAT".
+       01  REGPRODMA.
+             05  PM-CODPROD    PIC X(05).
+             05  PM-DESCPROD   PIC X(10).
+
+       FD  RUNLOG
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "RUNLOG.DAT".
+       01  REGRUNLOG.
+             05  RL-PROGRAMA   PIC X(08).
+             05  RL-DATA       PIC 9(08).
+             05  RL-HORAINI    PIC 9(08).
+             05  RL-HORAFIM    PIC 9(08).
+             05  RL-ELAPSED    PIC 9(07).
+             05  RL-QTDE       PIC 9(07).
+
+       FD  DUPPEDCP
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "DUPPEDCP.DAT".
+       01  REGDUP.
+             05  DUPCODPR      PIC X(05).
+             05  DUPDESCP-ANT  PIC X(10).
+             05  DUPDESCP-ATU  PIC X(10).
+
+       FD  DESTCOMPRA
+             LABEL RECORD OMITTED
+             VALUE  OF  FILE-ID   IS  "COMPRAS.DAT".
+       01  REGDESTCOMPRA         PIC X(80).
+
        SD  ARQSORT.
        01  REGSORT.
              05  CODP          PIC X(05).
              05  CODM          PIC X(01).
              05  DESCP         PIC X(10).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       77  WS-DATA-EXEC        PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-INI         PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM         PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED          PIC 9(07) VALUE ZEROS.
        77  FIMARQ              PIC X(03) VALUE "NAO".
        77  CTLIN               PIC 99    VALUE 21.
+       77  VAL-FIM             PIC X(03) VALUE "NAO".
+       77  CT-LIDOS            PIC 9(05) VALUE ZEROS.
+       77  CT-VALIDOS          PIC 9(05) VALUE ZEROS.
+       77  CT-REJEITADOS       PIC 9(05) VALUE ZEROS.
+       77  CT-IMPRESSOS        PIC 9(05) VALUE ZEROS.
+       77  CT-DUPLICADOS       PIC 9(05) VALUE ZEROS.
+       77  WS-PRIMEIRO         PIC X(03) VALUE "SIM".
+       77  WS-CODP-ANT         PIC X(05) VALUE SPACES.
+       77  WS-DESCP-ANT        PIC X(10) VALUE SPACES.
+       77  PM-FIM              PIC X(03) VALUE "NAO".
+       77  QT-PRODMA           PIC 9(04) VALUE ZEROS.
+       77  WS-PROD-ACHADO      PIC X(03) VALUE "NAO".
+       77  RT-FIM              PIC X(03) VALUE "NAO".
+       01  TAB-PRODMA.
+                 04 TAB-PRODMA-OCORR  OCCURS 500 TIMES
+                                      INDEXED BY IX-PRODMA.
+                       05 TAB-PM-CODPROD  PIC X(05).
+                       05 TAB-PM-DESCPROD PIC X(10).
        01  CAB0.
                  04 FILLER     PIC X(80) VALUE SPACES.
        01  CAB1.
@@ -58,27 +147,151 @@
                  04 PRODUTO    PIC X(05) VALUE ZEROS.
                  04 FILLER     PIC X(10) VALUE SPACES.
                  04 DESCRICAO  PIC X(10) VALUE SPACES.
-  
+       01  LINHACSV.
+                 04 CSVCODP    PIC X(05) VALUE SPACES.
+                 04 FILLER     PIC X(01) VALUE ",".
+                 04 CSVCODM    PIC X(01) VALUE SPACES.
+                 04 FILLER     PIC X(01) VALUE ",".
+                 04 CSVDESCP   PIC X(10) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       ROTINA-SORT.
-           SORT   ARQSORT   ASCENDING   KEY   CODP
-                          USING     PEDIDOCP
-                          GIVING    PEDIDOCP.
        PRINCIPAL-PROG.
-           OPEN INPUT PEDIDOCP OUTPUT RELPEDCP.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INI  FROM TIME.
+           PERFORM VALIDACAO.
+           PERFORM ROTINA-SORT.
+           OPEN INPUT PEDIDOCP OUTPUT RELPEDCP CSVPEDCP DUPPEDCP.
            PERFORM LER.
            PERFORM PRINCIPAL
                    UNTIL FIMARQ EQUAL "SIM".
-           CLOSE PEDIDOCP RELPEDCP.
-           STOP RUN.
-           
+           PERFORM TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-RUNLOG.
+           CLOSE PEDIDOCP RELPEDCP CSVPEDCP DUPPEDCP.
+           PERFORM ROTEIA-RELATORIO.
+           GOBACK.
+
+       CARREGA-PRODMA.
+           OPEN INPUT PRODMA.
+           PERFORM CARREGA-PRODMA-LER.
+           PERFORM CARREGA-PRODMA-PRINCIPAL
+                   UNTIL PM-FIM EQUAL "SIM".
+           CLOSE PRODMA.
+       CARREGA-PRODMA-LER.
+           READ PRODMA
+                       AT END
+                             MOVE "SIM" TO PM-FIM.
+       CARREGA-PRODMA-PRINCIPAL.
+           ADD 1 TO QT-PRODMA.
+           MOVE PM-CODPROD  TO TAB-PM-CODPROD(QT-PRODMA).
+           MOVE PM-DESCPROD TO TAB-PM-DESCPROD(QT-PRODMA).
+           PERFORM CARREGA-PRODMA-LER.
+       VALIDA-PRODUTO.
+           MOVE "NAO" TO WS-PROD-ACHADO.
+           SET IX-PRODMA TO 1.
+           SEARCH TAB-PRODMA-OCORR
+               AT END
+                   CONTINUE
+               WHEN TAB-PM-CODPROD(IX-PRODMA) EQUAL CODPR
+                   MOVE "SIM" TO WS-PROD-ACHADO.
+       VALIDACAO.
+           PERFORM CARREGA-PRODMA.
+           OPEN INPUT PEDIDOCP OUTPUT PEDVAL REJPEDCP.
+           PERFORM VAL-LER.
+           PERFORM VAL-PRINCIPAL
+                   UNTIL VAL-FIM EQUAL "SIM".
+           CLOSE PEDIDOCP PEDVAL REJPEDCP.
+       VAL-LER.
+           READ PEDIDOCP
+                       AT END
+                             MOVE "SIM" TO VAL-FIM.
+       VAL-PRINCIPAL.
+           ADD 1 TO CT-LIDOS.
+           IF  CODPR EQUAL SPACES OR CODMA EQUAL SPACES
+               MOVE CODPR TO REJCODPR
+               MOVE CODMA TO REJCODMA
+               MOVE DESCPR TO REJDESCPR
+               MOVE "CODIGO OU MARCA EM BRANCO" TO REJMOTIVO
+               WRITE REGREJ
+               ADD 1 TO CT-REJEITADOS
+           ELSE
+               PERFORM VALIDA-PRODUTO
+               IF  WS-PROD-ACHADO EQUAL "NAO"
+                   MOVE CODPR TO REJCODPR
+                   MOVE CODMA TO REJCODMA
+                   MOVE DESCPR TO REJDESCPR
+                   MOVE "PRODUTO NAO CADASTRADO" TO REJMOTIVO
+                   WRITE REGREJ
+                   ADD 1 TO CT-REJEITADOS
+               ELSE
+                   MOVE CODPR TO PVCODPR
+                   MOVE CODMA TO PVCODMA
+                   MOVE DESCPR TO PVDESCPR
+                   WRITE REGPEDVAL
+                   ADD 1 TO CT-VALIDOS.
+           PERFORM VAL-LER.
+       ROTINA-SORT.
+           SORT   ARQSORT   ASCENDING   KEY   CODP
+                          USING     PEDVAL
+                          GIVING    PEDIDOCP.
+       ROTEIA-RELATORIO.
+           OPEN INPUT RELPEDCP.
+           OPEN EXTEND DESTCOMPRA.
+           PERFORM ROTEIA-LER.
+           PERFORM ROTEIA-COPIA
+                   UNTIL RT-FIM EQUAL "SIM".
+           CLOSE RELPEDCP DESTCOMPRA.
+       ROTEIA-LER.
+           READ RELPEDCP
+                       AT END
+                             MOVE "SIM" TO RT-FIM.
+       ROTEIA-COPIA.
+           WRITE REGDESTCOMPRA FROM REGRELPEDCP.
+           PERFORM ROTEIA-LER.
+
+       GRAVA-RUNLOG.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+           OPEN EXTEND RUNLOG.
+           MOVE "PRG02"       TO RL-PROGRAMA.
+           MOVE WS-DATA-EXEC  TO RL-DATA.
+           MOVE WS-HORA-INI   TO RL-HORAINI.
+           MOVE WS-HORA-FIM   TO RL-HORAFIM.
+           MOVE WS-ELAPSED    TO RL-ELAPSED.
+           MOVE CT-IMPRESSOS  TO RL-QTDE.
+           WRITE REGRUNLOG.
+           CLOSE RUNLOG.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG02 - TOTAIS DE CONTROLE".
+           DISPLAY "REGISTROS LIDOS.......: " CT-LIDOS.
+           DISPLAY "REGISTROS VALIDOS......: " CT-VALIDOS.
+           DISPLAY "REGISTROS REJEITADOS...: " CT-REJEITADOS.
+           DISPLAY "REGISTROS IMPRESSOS....: " CT-IMPRESSOS.
+           DISPLAY "CODIGOS DUPLICADOS.....: " CT-DUPLICADOS.
+           IF  CT-VALIDOS EQUAL ZERO
+               MOVE 8 TO RETURN-CODE.
+
        LER.
-            READ PEDIDOCP 
+            READ PEDIDOCP
                          AT END
                                MOVE "SIM" TO FIMARQ.
        PRINCIPAL.
+                 PERFORM VERIFICA-DUPLICIDADE.
                  PERFORM IMPRIME.
                  PERFORM LER.
+
+       VERIFICA-DUPLICIDADE.
+           IF  WS-PRIMEIRO EQUAL "NAO"
+               IF  CODPR EQUAL WS-CODP-ANT
+               AND DESCPR NOT EQUAL WS-DESCP-ANT
+                   MOVE CODPR        TO DUPCODPR
+                   MOVE WS-DESCP-ANT TO DUPDESCP-ANT
+                   MOVE DESCPR       TO DUPDESCP-ATU
+                   WRITE REGDUP
+                   ADD 1 TO CT-DUPLICADOS.
+           MOVE "NAO"   TO WS-PRIMEIRO.
+           MOVE CODPR   TO WS-CODP-ANT.
+           MOVE DESCPR  TO WS-DESCP-ANT.
        IMPRIME.
            IF  CTLIN GREATER 20
                MOVE SPACES TO REGRELPEDCP
@@ -96,4 +309,9 @@
            MOVE CODPR TO PRODUTO.
            MOVE DESCPR TO DESCRICAO.
            WRITE REGRELPEDCP FROM DETALHE AFTER ADVANCING 1 LINE.
-           ADD 1 TO CTLIN.              
\ No newline at end of file
+           ADD 1 TO CTLIN.
+           ADD 1 TO CT-IMPRESSOS.
+           MOVE CODPR TO CSVCODP.
+           MOVE CODMA TO CSVCODM.
+           MOVE DESCPR TO CSVDESCP.
+           WRITE REGCSVPEDCP FROM LINHACSV.
