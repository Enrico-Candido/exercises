@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG07.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOMA ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PEDIDOCP ASSIGN   DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELRECON ASSIGN   DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOMA
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "PEDIDOMA.DAT".
+       01  REGPEDMA.
+             05  CODPR         PIC X(05).
+             05  CODMA         PIC X(01).
+             05  DESCPR        PIC X(10).
+
+       FD  PEDIDOCP
+             LABEL RECORDS STANDARD
+             VALUE  OF  FILE-ID   IS  "PEDIDOCP.DAT".
+       01  REGPEDCP.
+             05  CODP          PIC X(05).
+             05  CODM          PIC X(01).
+             05  DESCP         PIC X(10).
+
+       FD  RELRECON LABEL RECORD OMITTED.
+       01  REGRELRECON         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  MA-FIM              PIC X(03) VALUE "NAO".
+       77  CP-FIM              PIC X(03) VALUE "NAO".
+       77  QT-MA               PIC 9(04) VALUE ZEROS.
+       77  CT-SO-MA            PIC 9(05) VALUE ZEROS.
+       77  CT-SO-CP            PIC 9(05) VALUE ZEROS.
+       01  TAB-MA.
+                 04 TAB-MA-OCORR OCCURS 500 TIMES
+                                 INDEXED BY IX-MA.
+                       05 TAB-MA-CODPR   PIC X(05).
+                       05 TAB-MA-CODMA   PIC X(01).
+                       05 TAB-MA-DESCPR  PIC X(10).
+                       05 TAB-MA-ACHADO  PIC X(01) VALUE "N".
+       01  CAB1.
+                 04 FILLER     PIC X(15) VALUE SPACES.
+                 04 FILLER     PIC X(40) VALUE
+                                "RECONCILIACAO PEDIDOMA X PEDIDOCP".
+       01  CAB2.
+                 04 FILLER     PIC X(10) VALUE SPACES.
+                 04 FILLER     PIC X(10) VALUE "PRODUTO".
+                 04 FILLER     PIC X(05) VALUE SPACES.
+                 04 FILLER     PIC X(30) VALUE "DIVERGENCIA".
+       01  DETREC.
+                 04 FILLER     PIC X(10) VALUE SPACES.
+                 04 DR-CODPR   PIC X(05) VALUE SPACES.
+                 04 FILLER     PIC X(10) VALUE SPACES.
+                 04 DR-MOTIVO  PIC X(30) VALUE SPACES.
+       01  TOTALRECON.
+                 04 FILLER     PIC X(30) VALUE
+                                "SO EM PEDIDOMA.DAT:".
+                 04 TR-SOMA    PIC ZZ.ZZ9 VALUE ZEROS.
+                 04 FILLER     PIC X(20) VALUE
+                                "SO EM PEDIDOCP.DAT:".
+                 04 TR-SOCP    PIC ZZ.ZZ9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           PERFORM CARREGA-PEDIDOMA.
+           PERFORM VALIDA-RECONCILIACAO.
+           PERFORM TOTAIS-DE-CONTROLE.
+           STOP RUN.
+
+       CARREGA-PEDIDOMA.
+           OPEN INPUT PEDIDOMA.
+           PERFORM LER-PEDIDOMA.
+           PERFORM CARREGA-PEDIDOMA-PRINCIPAL
+                   UNTIL MA-FIM EQUAL "SIM".
+           CLOSE PEDIDOMA.
+       LER-PEDIDOMA.
+           READ PEDIDOMA
+                       AT END
+                             MOVE "SIM" TO MA-FIM.
+       CARREGA-PEDIDOMA-PRINCIPAL.
+           ADD 1 TO QT-MA.
+           MOVE CODPR  TO TAB-MA-CODPR(QT-MA).
+           MOVE CODMA  TO TAB-MA-CODMA(QT-MA).
+           MOVE DESCPR TO TAB-MA-DESCPR(QT-MA).
+           MOVE "N"    TO TAB-MA-ACHADO(QT-MA).
+           PERFORM LER-PEDIDOMA.
+
+       VALIDA-RECONCILIACAO.
+           OPEN INPUT PEDIDOCP OUTPUT RELRECON.
+           WRITE REGRELRECON FROM CAB1 AFTER ADVANCING PAGE.
+           WRITE REGRELRECON FROM CAB2 AFTER ADVANCING 2 LINES.
+           PERFORM LER-PEDIDOCP.
+           PERFORM COMPARA-PRINCIPAL
+                   UNTIL CP-FIM EQUAL "SIM".
+           PERFORM REPORTA-FALTANTES.
+           MOVE CT-SO-MA TO TR-SOMA.
+           MOVE CT-SO-CP TO TR-SOCP.
+           WRITE REGRELRECON FROM TOTALRECON AFTER ADVANCING 2 LINES.
+           CLOSE PEDIDOCP RELRECON.
+       LER-PEDIDOCP.
+           READ PEDIDOCP
+                       AT END
+                             MOVE "SIM" TO CP-FIM.
+       COMPARA-PRINCIPAL.
+           SET IX-MA TO 1.
+           SEARCH TAB-MA-OCORR
+               AT END
+                   MOVE CODP TO DR-CODPR
+                   MOVE "SO EM PEDIDOCP.DAT" TO DR-MOTIVO
+                   WRITE REGRELRECON FROM DETREC AFTER ADVANCING 1 LINE
+                   ADD 1 TO CT-SO-CP
+               WHEN TAB-MA-CODPR(IX-MA) EQUAL CODP
+                   MOVE "S" TO TAB-MA-ACHADO(IX-MA).
+           PERFORM LER-PEDIDOCP.
+       REPORTA-FALTANTES.
+           PERFORM REPORTA-FALTANTES-LINHA
+                   VARYING IX-MA FROM 1 BY 1
+                   UNTIL IX-MA GREATER QT-MA.
+       REPORTA-FALTANTES-LINHA.
+           IF  TAB-MA-ACHADO(IX-MA) EQUAL "N"
+               MOVE TAB-MA-CODPR(IX-MA) TO DR-CODPR
+               MOVE "SO EM PEDIDOMA.DAT" TO DR-MOTIVO
+               WRITE REGRELRECON FROM DETREC AFTER ADVANCING 1 LINE
+               ADD 1 TO CT-SO-MA.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PRG07 - TOTAIS DE CONTROLE".
+           DISPLAY "SO EM PEDIDOMA.........: " CT-SO-MA.
+           DISPLAY "SO EM PEDIDOCP.........: " CT-SO-CP.
