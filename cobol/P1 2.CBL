@@ -14,39 +14,150 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT PARMP1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PARMP1.
+
            SELECT PEDIDOS ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT NOTAS ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL. 
+           ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT RELNOTA ASSIGN TO DISK.
- 
+
+           SELECT AUDIT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PEDVAL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJPED ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODMA2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUNLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DESTCONTAB ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARMP1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMP1.DAT".
+       01  REGPARMP1.
+           02 PARM-FATOR      PIC 9(01)V99.
        FD  PEDIDOS
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "PEDIDOS.DAT".
        01  REGPEDIDO.
            02 NUMPED          PIC 9(06).
+           02 NUMSOC          PIC 9(06).
            02 CODPROD         PIC X(06).
            02 CUSTOPROD       PIC 9(04).
-           02 IMPFED          PIC 9(03).
-           02 IMPEST          PIC 9(03).
-           02 IMPMUN          PIC 9(03).
+           02 IMPOSTOS.
+              03 QT-IMPOSTOS  PIC 9(01).
+              03 TAB-IMPOSTO  PIC 9(03) OCCURS 5 TIMES
+                              INDEXED BY IX-IMP-PED.
        FD  NOTAS 
            LABEL RECORD ARE STANDARD 
            VALUE OF FILE-ID IS "NOTAS.DAT".
        01  REGPRINT.
            03 PRODUTO         PIC X(06).
            03 PRECFINAL       PIC 9(06).   
-       FD  RELNOTA LABEL RECORD OMMITED.
+       FD  RELNOTA LABEL RECORD OMITTED.
        01  REGNOTA            PIC X(80).
+       FD  DESTCONTAB
+           LABEL RECORD OMITTED
+           VALUE OF FILE-ID IS "CONTAB.DAT".
+       01  REGDESTCONTAB      PIC X(80).
+       FD  AUDIT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "AUDIT.LOG".
+       01  REGAUDIT.
+           02 AUD-DATA        PIC 9(08).
+           02 AUD-HORA        PIC 9(08).
+           02 FILLER          PIC X(01).
+           02 AUD-PROGRAMA    PIC X(08).
+           02 FILLER          PIC X(01).
+           02 AUD-CHAVE       PIC 9(06).
+           02 FILLER          PIC X(01).
+           02 AUD-PRODUTO     PIC X(06).
+           02 FILLER          PIC X(01).
+           02 AUD-VALANTES    PIC 9(09)V99.
+           02 FILLER          PIC X(01).
+           02 AUD-VALDEPOIS   PIC 9(09)V99.
+       FD  PEDVAL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PEDIDOS.VAL".
+       01  REGPEDVAL.
+           02 PVNUMPED        PIC 9(06).
+           02 PVNUMSOC        PIC 9(06).
+           02 PVCODPROD       PIC X(06).
+           02 PVCUSTOPROD     PIC 9(04).
+           02 PVIMPOSTOS.
+              03 PVQT-IMPOSTOS PIC 9(01).
+              03 PVTAB-IMPOSTO PIC 9(03) OCCURS 5 TIMES
+                               INDEXED BY IX-IMP-VAL.
+       FD  REJPED
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REJPEDI.DAT".
+       01  REGREJPED.
+           02 REJNUMPED       PIC 9(06).
+           02 REJNUMSOC       PIC 9(06).
+           02 REJCODPROD      PIC X(06).
+           02 REJCUSTOPROD    PIC 9(04).
+           02 REJIMPOSTOS.
+              03 REJQT-IMPOSTOS PIC 9(01).
+              03 REJTAB-IMPOSTO PIC 9(03) OCCURS 5 TIMES
+                                INDEXED BY IX-IMP-REJ.
+           02 REJMOTIVO       PIC X(20).
+       FD  PRODMA2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PRODMA2.DAT".
+       01  REGPRODMA2.
+           02 PM2-CODPROD     PIC X(06).
+           02 PM2-DESCPROD    PIC X(10).
+       FD  RUNLOG
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+       01  REGRUNLOG.
+           02 RL-PROGRAMA   PIC X(08).
+           02 RL-DATA       PIC 9(08).
+           02 RL-HORAINI    PIC 9(08).
+           02 RL-HORAFIM    PIC 9(08).
+           02 RL-ELAPSED    PIC 9(07).
+           02 RL-QTDE       PIC 9(07).
 
        WORKING-STORAGE SECTION.
+       77  WS-DATA-EXEC       PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-INI        PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-FIM        PIC 9(08) VALUE ZEROS.
+       77  WS-ELAPSED         PIC 9(07) VALUE ZEROS.
        77  FIMARQ             PIC X VALUE SPACES.
+       77  WS-FS-PARMP1       PIC X(02) VALUE SPACES.
        77  CTLIN              PIC 9(02)    VALUE 21.
-       77  CTPAG              PIC 9(02)    VALUE ZEROS.       
+       77  CTPAG              PIC 9(02)    VALUE ZEROS.
+       77  WS-FATOR           PIC 9(01)V99 VALUE 1,10.
+       77  VAL-FIM            PIC X(03) VALUE "NAO".
+       77  PM-FIM             PIC X(03) VALUE "NAO".
+       77  QT-PRODMA2         PIC 9(04) VALUE ZEROS.
+       77  WS-PROD-ACHADO     PIC X(03) VALUE "NAO".
+       77  WS-QT-IMPOSTOS-OK  PIC X(03) VALUE "SIM".
+       77  CT-LIDOS           PIC 9(05) VALUE ZEROS.
+       77  CT-VALIDOS         PIC 9(05) VALUE ZEROS.
+       77  CT-REJEITADOS      PIC 9(05) VALUE ZEROS.
+       77  CT-NOTAS           PIC 9(05) VALUE ZEROS.
+       77  WS-SOMA-IMPOSTOS   PIC 9(04) VALUE ZEROS.
+       77  RT-FIM             PIC X(03) VALUE "NAO".
+       77  COPIA-FIM          PIC X(03) VALUE "NAO".
+       01  TAB-PRODMA2.
+                 04 TAB-PRODMA2-OCORR OCCURS 500 TIMES
+                                      INDEXED BY IX-PRODMA2.
+                       05 TAB-PM2-CODPROD PIC X(06).
        01  CAB1.
                  04 FILLER    PIC X(15) VALUE SPACES.
                  04 FILLER    PIC X(40) VALUE 
@@ -56,28 +167,179 @@
                  04 PAG       PIC 9(02) VALUE ZEROS. 
        01  CAB2.
                  05 FILLER    PIC X(15) VALUE SPACES.
+                 05 FILLER    PIC X(10) VALUE "PEDIDO".
+                 05 FILLER    PIC X(05) VALUE SPACES.
                  05 FILLER    PIC X(10) VALUE "PRODUTO".
                  05 FILLER    PIC X(30) VALUE SPACES.
                  05 FILLER    PIC X(15) VALUE "PRECO".
-                 05 FILLER    PIC X(10) VALUE SPACES.
-       01  DET1. 
+                 05 FILLER    PIC X(05) VALUE SPACES.
+       01  DET1.
                  06 FILLER    PIC X(15) VALUE SPACES.
+                 06 DET1NUMPED PIC 9(06) VALUE ZEROS.
+                 06 FILLER    PIC X(09) VALUE SPACES.
                  06 DET1PROD  PIC X(06) VALUE SPACES.
                  06 FILLER    PIC X(34) VALUE SPACES.
                  06 DET1PREC  PIC X(06) VALUE ZEROS.
-                 06 FILLER    PIC X(18) VALUE SPACES.
+                 06 FILLER    PIC X(10) VALUE SPACES.
 
        PROCEDURE DIVISION.
        ROTINA-PRINCIPAL.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INI  FROM TIME.
+           PERFORM LE-PARAMETRO.
+           PERFORM VALIDACAO.
+           PERFORM ROTINA-SORT.
            OPEN INPUT PEDIDOS OUTPUT NOTAS RELNOTA.
+           OPEN EXTEND AUDIT.
            PERFORM LEITURA.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                    UNTIL FIMARQ EQUAL "*".
-           CLOSE PEDIDOS RELNOTA NOTAS.
-           STOP RUN.
+           PERFORM TOTAIS-DE-CONTROLE.
+           PERFORM GRAVA-RUNLOG.
+           CLOSE PEDIDOS RELNOTA NOTAS AUDIT.
+           PERFORM ROTEIA-RELATORIO.
+           GOBACK.
+
+       CARREGA-PRODMA2.
+           OPEN INPUT PRODMA2.
+           PERFORM CARREGA-PRODMA2-LER.
+           PERFORM CARREGA-PRODMA2-PRINCIPAL
+                   UNTIL PM-FIM EQUAL "SIM".
+           CLOSE PRODMA2.
+       CARREGA-PRODMA2-LER.
+           READ PRODMA2
+                      AT END
+                             MOVE "SIM" TO PM-FIM.
+       CARREGA-PRODMA2-PRINCIPAL.
+           ADD 1 TO QT-PRODMA2.
+           MOVE PM2-CODPROD TO TAB-PM2-CODPROD(QT-PRODMA2).
+           PERFORM CARREGA-PRODMA2-LER.
+
+       VALIDA-PRODUTO.
+           MOVE "NAO" TO WS-PROD-ACHADO.
+           SET IX-PRODMA2 TO 1.
+           SEARCH TAB-PRODMA2-OCORR
+               AT END
+                   CONTINUE
+               WHEN TAB-PM2-CODPROD(IX-PRODMA2) EQUAL CODPROD
+                   MOVE "SIM" TO WS-PROD-ACHADO.
+
+       VALIDA-IMPOSTOS.
+           MOVE "SIM" TO WS-QT-IMPOSTOS-OK.
+           IF  QT-IMPOSTOS GREATER 5
+               MOVE "NAO" TO WS-QT-IMPOSTOS-OK.
+
+       VALIDACAO.
+           PERFORM CARREGA-PRODMA2.
+           OPEN INPUT PEDIDOS OUTPUT PEDVAL REJPED.
+           PERFORM VAL-LER.
+           PERFORM VAL-PRINCIPAL
+                   UNTIL VAL-FIM EQUAL "SIM".
+           CLOSE PEDIDOS PEDVAL REJPED.
+       VAL-LER.
+           READ PEDIDOS
+                      AT END
+                             MOVE "SIM" TO VAL-FIM.
+       VAL-PRINCIPAL.
+           ADD 1 TO CT-LIDOS.
+           PERFORM VALIDA-PRODUTO.
+           PERFORM VALIDA-IMPOSTOS.
+           IF  WS-PROD-ACHADO EQUAL "NAO" OR
+               WS-QT-IMPOSTOS-OK EQUAL "NAO"
+               MOVE NUMPED    TO REJNUMPED
+               MOVE NUMSOC    TO REJNUMSOC
+               MOVE CODPROD   TO REJCODPROD
+               MOVE CUSTOPROD TO REJCUSTOPROD
+               MOVE IMPOSTOS  TO REJIMPOSTOS
+               PERFORM MONTA-MOTIVO-REJEICAO
+               WRITE REGREJPED
+               ADD 1 TO CT-REJEITADOS
+           ELSE
+               MOVE NUMPED    TO PVNUMPED
+               MOVE NUMSOC    TO PVNUMSOC
+               MOVE CODPROD   TO PVCODPROD
+               MOVE CUSTOPROD TO PVCUSTOPROD
+               MOVE IMPOSTOS  TO PVIMPOSTOS
+               WRITE REGPEDVAL
+               ADD 1 TO CT-VALIDOS.
+           PERFORM VAL-LER.
+
+       MONTA-MOTIVO-REJEICAO.
+           IF  WS-QT-IMPOSTOS-OK EQUAL "NAO"
+               MOVE "QTDE IMPOSTOS INVAL" TO REJMOTIVO
+           ELSE
+               MOVE "PRODUTO NAO CADASTRADO" TO REJMOTIVO.
+
+       ROTINA-SORT.
+           OPEN INPUT PEDVAL OUTPUT PEDIDOS.
+           PERFORM COPIA-LER.
+           PERFORM COPIA-PRINCIPAL
+                   UNTIL COPIA-FIM EQUAL "SIM".
+           CLOSE PEDVAL PEDIDOS.
+       COPIA-LER.
+           READ PEDVAL
+                      AT END
+                             MOVE "SIM" TO COPIA-FIM.
+       COPIA-PRINCIPAL.
+           MOVE PVNUMPED    TO NUMPED.
+           MOVE PVNUMSOC    TO NUMSOC.
+           MOVE PVCODPROD   TO CODPROD.
+           MOVE PVCUSTOPROD TO CUSTOPROD.
+           MOVE PVIMPOSTOS  TO IMPOSTOS.
+           WRITE REGPEDIDO.
+           PERFORM COPIA-LER.
+
+       ROTEIA-RELATORIO.
+           OPEN INPUT RELNOTA.
+           OPEN EXTEND DESTCONTAB.
+           PERFORM ROTEIA-LER.
+           PERFORM ROTEIA-COPIA
+                   UNTIL RT-FIM EQUAL "SIM".
+           CLOSE RELNOTA DESTCONTAB.
+       ROTEIA-LER.
+           READ RELNOTA
+                      AT END
+                             MOVE "SIM" TO RT-FIM.
+       ROTEIA-COPIA.
+           WRITE REGDESTCONTAB FROM REGNOTA.
+           PERFORM ROTEIA-LER.
+
+       TOTAIS-DE-CONTROLE.
+           DISPLAY "PROVA1 - TOTAIS DE CONTROLE".
+           DISPLAY "PEDIDOS LIDOS..........: " CT-LIDOS.
+           DISPLAY "PEDIDOS VALIDOS........: " CT-VALIDOS.
+           DISPLAY "PEDIDOS REJEITADOS.....: " CT-REJEITADOS.
+           DISPLAY "NOTAS EMITIDAS.........: " CT-NOTAS.
+           IF  CT-VALIDOS EQUAL ZERO
+               MOVE 8 TO RETURN-CODE.
+
+       GRAVA-RUNLOG.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           COMPUTE WS-ELAPSED = WS-HORA-FIM - WS-HORA-INI.
+           OPEN EXTEND RUNLOG.
+           MOVE "PROVA1"      TO RL-PROGRAMA.
+           MOVE WS-DATA-EXEC  TO RL-DATA.
+           MOVE WS-HORA-INI   TO RL-HORAINI.
+           MOVE WS-HORA-FIM   TO RL-HORAFIM.
+           MOVE WS-ELAPSED    TO RL-ELAPSED.
+           MOVE CT-NOTAS      TO RL-QTDE.
+           WRITE REGRUNLOG.
+           CLOSE RUNLOG.
+
+       LE-PARAMETRO.
+           MOVE SPACES TO WS-FS-PARMP1.
+           OPEN INPUT PARMP1.
+           IF  WS-FS-PARMP1 EQUAL "35"
+               MOVE ZEROS TO REGPARMP1
+           ELSE
+               READ PARMP1 AT END MOVE ZEROS TO REGPARMP1
+               END-READ
+               CLOSE PARMP1.
+           IF  PARM-FATOR GREATER ZERO
+               MOVE PARM-FATOR TO WS-FATOR.
 
        LEITURA.
-           READ PEDIDOS AT END MOVE "*" TO FIMARQ.         
+           READ PEDIDOS AT END MOVE "*" TO FIMARQ.
 
        PRINCIPAL.           
            PERFORM GRAVA.
@@ -85,22 +347,44 @@
            PERFORM LEITURA.
              
 
-       GRAVA.    
+       GRAVA.
            MOVE CODPROD TO PRODUTO.
+           PERFORM SOMA-IMPOSTOS.
            COMPUTE
-            PRECFINAL = (CUSTOPROD+IMPFED+IMPEST+IMPMUN)*1,10.
-           WRITE REGNOTA.
+            PRECFINAL = (CUSTOPROD+WS-SOMA-IMPOSTOS)*WS-FATOR.
+           WRITE REGPRINT.
+           ADD 1 TO CT-NOTAS.
+
+       SOMA-IMPOSTOS.
+           MOVE ZEROS TO WS-SOMA-IMPOSTOS.
+           PERFORM SOMA-IMPOSTO-ITEM
+                   VARYING IX-IMP-PED FROM 1 BY 1
+                   UNTIL IX-IMP-PED GREATER QT-IMPOSTOS.
+       SOMA-IMPOSTO-ITEM.
+           ADD TAB-IMPOSTO(IX-IMP-PED) TO WS-SOMA-IMPOSTOS.
 
        IMPRIMIR.
+           MOVE NUMPED    TO DET1NUMPED.
            MOVE PRODUTO   TO DET1PROD.
            MOVE PRECFINAL TO DET1PREC.
            IF  CTLIN GREATER 20
                ADD 1 TO CTPAG
                MOVE CTPAG TO PAG
-               WRITE REGPRINT FROM CAB1 AFTER ADVANCING PAGE
-               WRITE REGPRINT FROM CAB2 AFTER ADVANCING 2 LINE
+               WRITE REGNOTA FROM CAB1 AFTER ADVANCING PAGE
+               WRITE REGNOTA FROM CAB2 AFTER ADVANCING 2 LINE
                MOVE ZEROS TO CTLIN
            ELSE
                NEXT SENTENCE.
-           WRITE REGPRINT FROM DET1 AFTER ADVANCING 1 LINE.
-           ADD 1 TO CTLIN.       
+           WRITE REGNOTA FROM DET1 AFTER ADVANCING 1 LINE.
+           ADD 1 TO CTLIN.
+           PERFORM GRAVA-AUDITORIA-NOTA.
+
+       GRAVA-AUDITORIA-NOTA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "PROVA1"    TO AUD-PROGRAMA.
+           MOVE NUMPED      TO AUD-CHAVE.
+           MOVE PRODUTO     TO AUD-PRODUTO.
+           MOVE CUSTOPROD   TO AUD-VALANTES.
+           MOVE PRECFINAL   TO AUD-VALDEPOIS.
+           WRITE REGAUDIT.
