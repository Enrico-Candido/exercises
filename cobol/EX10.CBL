@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PRG10.
+       AUTHOR.      ENRICO CANDIDO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSOC1 ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NUMSOC1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADSOC1
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01  REGCAD1.
+           02 CODPAG1       PIC 9(02).
+           02 NUMSOC1       PIC 9(06).
+           02 NOMSOC1       PIC X(20).
+           02 VAL1          PIC 9(09)V99.
+           02 DATAVENC1     PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WS-OPCAO         PIC X(01) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  TELA-MENU.
+           02 BLANK SCREEN.
+           02 LINE 1  COL 1  VALUE "MANUTENCAO DE SOCIOS - CADSOC1".
+           02 LINE 3  COL 1  VALUE "1 - INCLUIR SOCIO".
+           02 LINE 4  COL 1  VALUE "2 - ALTERAR SOCIO".
+           02 LINE 5  COL 1  VALUE "3 - EXCLUIR SOCIO".
+           02 LINE 6  COL 1  VALUE "4 - SAIR".
+           02 LINE 8  COL 1  VALUE "OPCAO: ".
+           02 COL PLUS 1     PIC X(01) TO WS-OPCAO.
+       01  TELA-SOCIO.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "NUMERO DO SOCIO: ".
+           02 COL PLUS 1   PIC 9(06) USING NUMSOC1.
+           02 LINE 2 COL 1 VALUE "COD PAGAMENTO (1-PAGO 2-ATRASO): ".
+           02 COL PLUS 1   PIC 9(02) USING CODPAG1.
+           02 LINE 3 COL 1 VALUE "NOME DO SOCIO: ".
+           02 COL PLUS 1   PIC X(20) USING NOMSOC1.
+           02 LINE 4 COL 1 VALUE "VALOR: ".
+           02 COL PLUS 1   PIC 9(09)V99 USING VAL1.
+           02 LINE 5 COL 1 VALUE "VENCIMENTO (AAAAMMDD): ".
+           02 COL PLUS 1   PIC 9(08) USING DATAVENC1.
+       01  TELA-NUMERO.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "NUMERO DO SOCIO: ".
+           02 COL PLUS 1   PIC 9(06) TO NUMSOC1.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL-PROG.
+           OPEN I-O CADSOC1.
+           PERFORM EXIBE-MENU
+                   UNTIL WS-OPCAO EQUAL "4".
+           CLOSE CADSOC1.
+           STOP RUN.
+
+       EXIBE-MENU.
+           DISPLAY TELA-MENU.
+           ACCEPT TELA-MENU.
+           IF  WS-OPCAO EQUAL "1"
+               PERFORM INCLUIR-SOCIO
+           ELSE
+               IF  WS-OPCAO EQUAL "2"
+                   PERFORM ALTERAR-SOCIO
+               ELSE
+                   IF  WS-OPCAO EQUAL "3"
+                       PERFORM EXCLUIR-SOCIO.
+
+       INCLUIR-SOCIO.
+           MOVE SPACES TO REGCAD1.
+           DISPLAY TELA-SOCIO.
+           ACCEPT TELA-SOCIO.
+           WRITE REGCAD1
+               INVALID KEY
+                   DISPLAY "SOCIO JA CADASTRADO".
+
+       ALTERAR-SOCIO.
+           DISPLAY TELA-NUMERO.
+           ACCEPT TELA-NUMERO.
+           READ CADSOC1
+               INVALID KEY
+                   DISPLAY "SOCIO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY TELA-SOCIO
+                   ACCEPT TELA-SOCIO
+                   REWRITE REGCAD1
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR SOCIO".
+
+       EXCLUIR-SOCIO.
+           DISPLAY TELA-NUMERO.
+           ACCEPT TELA-NUMERO.
+           DELETE CADSOC1
+               INVALID KEY
+                   DISPLAY "SOCIO NAO ENCONTRADO".
